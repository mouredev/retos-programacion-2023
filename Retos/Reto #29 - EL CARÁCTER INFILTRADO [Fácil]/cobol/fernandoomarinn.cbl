@@ -3,35 +3,582 @@
       * Date:      22/07/2023
       * Purpose:   Retro de programacion 29 MoureDev
       * Tectonics: cobc
+      *
+      * Modified:  09/08/2026 - RETO29 leia una unica pareja de frases
+      *            por ejecucion via ACCEPT interactivo. Ahora procesa
+      *            un lote completo de parejas desde un fichero de
+      *            transacciones (FRASEIN), para poder lanzarse sin
+      *            atencion durante la noche.
+      * Modified:  09/08/2026 - Anadido un modo de comparacion que
+      *            ignora mayusculas/minusculas y acentos, para que la
+      *            mezcla de mayusculas y acentos de distintos
+      *            digitadores no se marque como diferencia real.
+      * Modified:  09/08/2026 - RETO29 solo mostraba por pantalla la
+      *            lista de caracteres distintos, sin contexto. Ahora
+      *            tambien graba un informe de resumen (DIFFOUT) con la
+      *            posicion de cada diferencia y el porcentaje de
+      *            parecido de la pareja, para que un revisor de
+      *            calidad pueda priorizar sin leer la lista en crudo.
+      * Modified:  09/08/2026 - PROCESAR-PAR comparaba siempre los 140
+      *            caracteres del campo aunque la frase real fuera mas
+      *            corta, y el campo no admitia frases mas largas de
+      *            140. Ahora FRASE-REC-1/2 llegan a 500 caracteres y la
+      *            longitud real de cada pareja viene del fichero de
+      *            transacciones (FRASE-REC-LONG), que acota la
+      *            comparacion y el porcentaje de parecido a ese tamano.
+      * Modified:  09/08/2026 - RETO29 solo sabia comparar una pareja de
+      *            frases sueltas. Anadido un modo de conciliacion que
+      *            aplica la misma comparacion caracter a caracter entre
+      *            dos ficheros de extraccion completos (RECON1/RECON2),
+      *            emparejados por clave, para detectar registros que
+      *            solo existen en uno de los dos y campos que difieren
+      *            en los registros con clave comun. Este modo se activa
+      *            automaticamente cuando existe el fichero RECON1; si
+      *            no existe, RETO29 sigue comparando parejas de frases
+      *            desde FRASEIN como hasta ahora.
+      * Modified:  09/08/2026 - Anadido un fichero de control del lote
+      *            nocturno (JOBCTLFILE) compartido con RETO6, con la
+      *            hora de inicio, los registros procesados y el flag
+      *            de finalizacion de cada programa, para que el lote
+      *            que envuelve a los dos pueda comprobar en un solo
+      *            sitio que ambas ejecuciones terminaron bien.
+      * Modified:  09/08/2026 - Anadido un registro de ejecucion
+      *            (RUNLOGFILE) en el formato comun a los cinco
+      *            programas del lote, con la hora de inicio y fin y
+      *            el estado de la ejecucion.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RETO29.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'FRASEIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FRASE-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'DIFFOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+           SELECT EXTRACT1-FILE ASSIGN TO 'RECON1'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON1-FILE-STATUS.
+           SELECT EXTRACT2-FILE ASSIGN TO 'RECON2'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON2-FILE-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO 'RECONOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECONOUT-FILE-STATUS.
+           SELECT JOB-CONTROL-FILE ASSIGN TO 'JOBCTLFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOBCTL-FILE-STATUS.
+           SELECT RESULTS-FILE ASSIGN TO 'RESULTOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULTS-FILE-STATUS.
+           SELECT OPTIONAL RUN-LOG-FILE ASSIGN TO 'RUNLOGFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUNLOG-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+      ******************************************************************
+      * FICHERO DE TRANSACCIONES CON LAS PAREJAS DE FRASES A COMPARAR.
+      ******************************************************************
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 1004 CHARACTERS.
+           COPY FRASREC.
+
+      ******************************************************************
+      * INFORME DE RESUMEN DE DIFERENCIAS POR PAREJA DE FRASES.
+      ******************************************************************
+       FD  REPORT-FILE
+           RECORD CONTAINS 25 CHARACTERS.
+           COPY DIFFREC.
+
+      ******************************************************************
+      * PRIMER Y SEGUNDO FICHERO DE EXTRACCION DEL MODO DE CONCILIACION,
+      * Y EL INFORME DE DIFERENCIAS QUE PRODUCE.
+      ******************************************************************
+       FD  EXTRACT1-FILE
+           RECORD CONTAINS 500 CHARACTERS.
+           COPY RECEXT1.
+
+       FD  EXTRACT2-FILE
+           RECORD CONTAINS 500 CHARACTERS.
+           COPY RECEXT2.
+
+       FD  RECON-REPORT-FILE
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY RECONDIF.
+
+      ******************************************************************
+      * CONTROL DEL LOTE NOCTURNO COMPARTIDO CON RETO6.
+      ******************************************************************
+       FD  JOB-CONTROL-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+           COPY JOBCTL.
+
+      ******************************************************************
+      * RESULTADOS EN EL FORMATO COMUN COMPARTIDO CON RETO6, PARA UN
+      * FUTURO PROGRAMA DE INFORMES QUE LEA LA SALIDA DE AMBOS.
+      ******************************************************************
+       FD  RESULTS-FILE
+           RECORD CONTAINS 65 CHARACTERS.
+           COPY RESULTREC.
+
+      ******************************************************************
+      * REGISTRO DE EJECUCION, EN EL FORMATO COMUN A LOS CINCO
+      * PROGRAMAS DEL LOTE.
+      ******************************************************************
+       FD  RUN-LOG-FILE
+           RECORD CONTAINS 37 CHARACTERS.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
 
        01 TABLA.
-           03 REPETIDAS          PIC X(1) VALUE '*' OCCURS 140 .
+           03 REPETIDAS          PIC X(1) OCCURS 500 .
+
+      ******************************************************************
+      * POSICION DENTRO DE LA FRASE DE CADA CARACTER GUARDADO EN
+      * REPETIDAS, EN EL MISMO ORDEN, PARA EL INFORME DE RESUMEN.
+      ******************************************************************
+       01 POSICIONES-TBL.
+           03 POSICION-DIF       PIC 9(3) OCCURS 500.
 
-       01 FRASE1                 PIC X(140).
-       01 FRASE2                 PIC X(140).
+       01 NUM-DIFERENCIAS        PIC 9(3) VALUE 0.
+       01 PORCENTAJE-PARECIDO    PIC 9(3)V9(2) VALUE 0.
+       01 REPORT-FILE-STATUS     PIC X(2).
+
+       01 FRASE1                 PIC X(500).
+       01 FRASE2                 PIC X(500).
+       01 FRASE1-CMP             PIC X(500).
+       01 FRASE2-CMP             PIC X(500).
 
        01 INDICE                 PIC 9(3).
-       01 INDICE-TABLA           PIC 9(2) VALUE 1.
+       01 INDICE-TABLA           PIC 9(3) VALUE 1.
+
+      ******************************************************************
+      * LONGITUD REAL DE LA PAREJA ACTUAL, LEIDA DE FRASE-REC-LONG, PARA
+      * NO COMPARAR RELLENO MAS ALLA DEL TEXTO SIGNIFICATIVO DE FRASES
+      * MAS CORTAS QUE EL TAMANO MAXIMO DEL CAMPO (500). SE ACOTA A ESE
+      * MAXIMO SI EL FICHERO DE TRANSACCIONES TRAJERA UN VALOR MAYOR.
+      ******************************************************************
+       01 LONGITUD-FRASE         PIC 9(3) VALUE 140.
+
+       01 FRASE-FILE-STATUS      PIC X(2).
+       01 FRASE-EOF-SW           PIC X(1) VALUE 'N'.
+           88 FRASE-EOF                    VALUE 'Y'.
+       01 PAR-NUM                PIC 9(5) VALUE 0.
+
+      ******************************************************************
+      * MODO DE COMPARACION DE LA PAREJA ACTUAL, LEIDO DE FRASE-REC-MODO.
+      * 'S' (POR DEFECTO) COMPARA BYTE A BYTE. 'I' NORMALIZA MAYUSCULAS
+      * Y ACENTOS DE FRASE1-CMP/FRASE2-CMP ANTES DE COMPARAR.
+      ******************************************************************
+       01 MODO-COMPARACION       PIC X(1).
+           88 MODO-INSENSIBLE             VALUE 'I'.
+
+      *    TABLA DE PLEGADO DE MINUSCULAS/ACENTOS A MAYUSCULA SIN ACENTO,
+      *    EXPRESADA EN HEXADECIMAL PARA NO DEPENDER DE LA CODIFICACION
+      *    DEL FICHERO FUENTE. CUBRE A-E-I-O-U-U-N ACENTUADAS, MAYUS/MIN.
+       01 ACENTOS-ORIGEN         PIC X(14)
+           VALUE X"E1E9EDF3FAFCF1C1C9CDD3DADCD1".
+       01 ACENTOS-DESTINO        PIC X(14)
+           VALUE X"4145494F55554E4145494F55554E".
+
+      ******************************************************************
+      * CAMPOS DEL MODO DE CONCILIACION DE FICHEROS. REUTILIZAN TABLA,
+      * POSICIONES-TBL, NUM-DIFERENCIAS, PORCENTAJE-PARECIDO E INDICE
+      * PORQUE APLICAN LA MISMA LOGICA DE COMPARACION CARACTER A
+      * CARACTER QUE COMPARAR-FRASES, SOLO QUE SOBRE UN REGISTRO DE
+      * EXTRACCION EN VEZ DE SOBRE UNA FRASE.
+      ******************************************************************
+       01 RECON1-FILE-STATUS     PIC X(2).
+       01 RECON2-FILE-STATUS     PIC X(2).
+       01 RECONOUT-FILE-STATUS   PIC X(2).
+
+       01 EXTRACTO-1-EOF-SW      PIC X(1) VALUE 'N'.
+           88 EXTRACTO-1-EOF              VALUE 'Y'.
+       01 EXTRACTO-2-EOF-SW      PIC X(1) VALUE 'N'.
+           88 EXTRACTO-2-EOF              VALUE 'Y'.
+
+       01 JOBCTL-FILE-STATUS     PIC X(2).
+       01 REGISTROS-PROCESADOS-LOTE PIC 9(7) VALUE 0.
+       01 CLAVES-PROCESADAS         PIC 9(7) VALUE 0.
+       01 RESULTS-FILE-STATUS       PIC X(2).
+       01 ID-EJECUCION              PIC 9(8).
+       01 RESULTADO-CLAVE-TEXTO     PIC X(10).
+       01 PORCENTAJE-EDITADO        PIC ZZ9.99.
+
+       01 RUNLOG-FILE-STATUS        PIC X(2).
+       01 RUNLOG-INICIO-SW          PIC 9(8).
+       01 RUN-OK-SW                 PIC X(1) VALUE 'Y'.
+           88 RUN-FUE-OK                    VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            PERFORM ANOTAR-INICIO-EJECUCION
+
+            PERFORM CARGAR-CONTROL-LOTE
+
+            ACCEPT ID-EJECUCION FROM TIME
+      *     RESULTOUT ES COMPARTIDO CON RETO6 (VER RESULTREC.CPY). SI
+      *     JOBCTL-RETO6-OK INDICA QUE RETO6 YA CORRIO EN ESTE LOTE, SE
+      *     ABRE EN EXTEND EN VEZ DE OUTPUT PARA NO TRUNCAR LO QUE
+      *     RETO6 YA ESCRIBIO.
+            IF JOBCTL-RETO6-OK
+                OPEN EXTEND RESULTS-FILE
+            ELSE
+                OPEN OUTPUT RESULTS-FILE
+            END-IF
+            IF RESULTS-FILE-STATUS NOT = '00'
+                DISPLAY 'NO SE PUDO ABRIR EL FICHERO DE RESULTADOS'
+                MOVE 'N' TO RUN-OK-SW
+                PERFORM GRABAR-REGISTRO-EJECUCION
+                STOP RUN
+            END-IF
+
+      *     SI EXISTE EL PRIMER FICHERO DE EXTRACCION, LA EJECUCION ES
+      *     DE CONCILIACION DE FICHEROS EN VEZ DE COMPARACION DE
+      *     PAREJAS DE FRASES SUELTAS.
+            OPEN INPUT EXTRACT1-FILE
+            IF RECON1-FILE-STATUS = '00'
+                PERFORM CONCILIAR-FICHEROS
+            ELSE
+                PERFORM COMPARAR-FRASES
+            END-IF
+
+            CLOSE RESULTS-FILE
+
+            PERFORM GRABAR-CONTROL-LOTE
+
+            PERFORM GRABAR-REGISTRO-EJECUCION
+
+            STOP RUN.
+
+      ******************************************************************
+      * ANOTA LA HORA DE INICIO DEL PROGRAMA PARA EL REGISTRO DE
+      * EJECUCION COMUN A LOS CINCO PROGRAMAS DEL LOTE.
+      ******************************************************************
+       ANOTAR-INICIO-EJECUCION.
+
+            ACCEPT RUNLOG-INICIO-SW FROM TIME.
+
+      ******************************************************************
+      * AÑADE LA LINEA DE ESTE PROGRAMA AL REGISTRO DE EJECUCION COMUN,
+      * CON LA HORA DE INICIO ANOTADA EN ANOTAR-INICIO-EJECUCION, LA
+      * HORA ACTUAL COMO FIN Y EL ESTADO SEGUN RUN-OK-SW.
+      ******************************************************************
+       GRABAR-REGISTRO-EJECUCION.
+
+            OPEN EXTEND RUN-LOG-FILE
+            IF RUNLOG-FILE-STATUS NOT = '00'
+                AND RUNLOG-FILE-STATUS NOT = '05'
+                DISPLAY 'NO SE PUDO GRABAR EL REGISTRO DE EJECUCION'
+            ELSE
+                MOVE 'RETO29' TO RUNLOG-PROGRAMA
+                MOVE RUNLOG-INICIO-SW TO RUNLOG-INICIO
+                ACCEPT RUNLOG-FIN FROM TIME
+                IF RUN-FUE-OK
+                    SET RUNLOG-OK TO TRUE
+                ELSE
+                    SET RUNLOG-ERROR TO TRUE
+                END-IF
+                WRITE RUNLOG-RECORD
+                CLOSE RUN-LOG-FILE
+            END-IF.
+
+      ******************************************************************
+      * CARGA EL CONTROL DEL LOTE NOCTURNO COMPARTIDO CON RETO6. SI EL
+      * FICHERO NO EXISTE TODAVIA, RETO29 ES EL PRIMER PROGRAMA DEL
+      * LOTE Y FIJA LA HORA DE INICIO Y LOS FLAGS DE FINALIZACION.
+      ******************************************************************
+       CARGAR-CONTROL-LOTE.
+
+            OPEN INPUT JOB-CONTROL-FILE
+            IF JOBCTL-FILE-STATUS = '00'
+                READ JOB-CONTROL-FILE
+                    AT END CONTINUE
+                END-READ
+                CLOSE JOB-CONTROL-FILE
+            ELSE
+                ACCEPT JOBCTL-START-TIME FROM TIME
+                MOVE 0 TO JOBCTL-RETO6-PROCESADAS
+                MOVE 0 TO JOBCTL-RETO29-PROCESADAS
+                MOVE 'N' TO JOBCTL-RETO6-COMPLETO
+                MOVE 'N' TO JOBCTL-RETO29-COMPLETO
+            END-IF.
+
+      ******************************************************************
+      * GRABA EL CONTROL DEL LOTE NOCTURNO CON EL RESULTADO DE RETO29,
+      * DEJANDO INTACTOS LOS CAMPOS DE RETO6 LEIDOS EN CARGAR-CONTROL-
+      * LOTE.
+      ******************************************************************
+       GRABAR-CONTROL-LOTE.
+
+            MOVE REGISTROS-PROCESADOS-LOTE TO JOBCTL-RETO29-PROCESADAS
+            MOVE 'Y' TO JOBCTL-RETO29-COMPLETO
+            OPEN OUTPUT JOB-CONTROL-FILE
+            IF JOBCTL-FILE-STATUS NOT = '00'
+                DISPLAY 'NO SE PUDO GRABAR EL CONTROL DEL LOTE'
+            ELSE
+                WRITE JOB-CONTROL-RECORD
+                CLOSE JOB-CONTROL-FILE
+            END-IF.
+
+      ******************************************************************
+      * REGISTRA EL RESULTADO DE LA CLAVE O PAREJA ACTUAL EN EL FORMATO
+      * COMUN COMPARTIDO CON RETO6, PARA QUE UN PROGRAMA DE INFORMES
+      * PUEDA LEER LA SALIDA DE CUALQUIERA DE LOS DOS PROGRAMAS SIN
+      * CONOCER SU FORMATO INTERNO. EL LLAMADOR DEJA RESULTADO-CLAVE-
+      * TEXTO, NUM-DIFERENCIAS Y PORCENTAJE-PARECIDO PREPARADOS ANTES
+      * DE INVOCAR ESTE PARRAFO.
+      ******************************************************************
+       GRABAR-RESULTADO.
+
+            MOVE ID-EJECUCION TO RESULT-RUN-ID
+            MOVE 'RETO29' TO RESULT-PROGRAMA
+            ACCEPT RESULT-TIMESTAMP FROM TIME
+            MOVE RESULTADO-CLAVE-TEXTO TO RESULT-CLAVE
+            MOVE SPACES TO RESULT-DETALLE
+            IF NUM-DIFERENCIAS = 0
+                SET RESULT-CONFORME TO TRUE
+                MOVE 'SIN DIFERENCIAS' TO RESULT-DETALLE
+            ELSE
+                SET RESULT-DIFERENCIAS TO TRUE
+                MOVE PORCENTAJE-PARECIDO TO PORCENTAJE-EDITADO
+                MOVE 'DIFERENCIAS: ' TO RESULT-DETALLE(1:13)
+                MOVE NUM-DIFERENCIAS TO RESULT-DETALLE(14:3)
+                MOVE ' SIM: ' TO RESULT-DETALLE(17:6)
+                MOVE PORCENTAJE-EDITADO TO RESULT-DETALLE(23:6)
+            END-IF
+            WRITE RESULT-RECORD.
+
+      ******************************************************************
+      * MODO ORIGINAL DE RETO29: COMPARA PAREJAS DE FRASES SUELTAS
+      * LEIDAS DEL FICHERO DE TRANSACCIONES.
+      ******************************************************************
+       COMPARAR-FRASES.
+
       *     COMO COBOL ES UN POQUITO ESPECIAL NO PUEDO DEVOLVER
       *     EL RESULTADO EN UN ARRAY, ASI QUE LO DEVUELVO EN UNA
       *     TABLA DE COBOL, QUE SERIA LO MAS PARECIDO QUE HAY A UN ARRAY.
 
+            OPEN INPUT TRANSACTION-FILE
+            IF FRASE-FILE-STATUS NOT = '00'
+                DISPLAY 'NO SE PUDO ABRIR EL FICHERO DE FRASES'
+                MOVE 'N' TO RUN-OK-SW
+                PERFORM GRABAR-REGISTRO-EJECUCION
+                STOP RUN
+            END-IF
+            OPEN OUTPUT REPORT-FILE
+            IF REPORT-FILE-STATUS NOT = '00'
+                DISPLAY 'NO SE PUDO ABRIR EL INFORME DE DIFERENCIAS'
+                MOVE 'N' TO RUN-OK-SW
+                PERFORM GRABAR-REGISTRO-EJECUCION
+                STOP RUN
+            END-IF
 
-      *     SE ACEPTAN AMBAS FRASES.
-            DISPLAY "Introduce una frase de 140 caracteres."
-            ACCEPT FRASE1
+            PERFORM LEER-PAR
+            PERFORM PROCESAR-PAR UNTIL FRASE-EOF
 
-            DISPLAY "Introduce la otra frase parecida."
-            ACCEPT FRASE2
+            CLOSE TRANSACTION-FILE
+            CLOSE REPORT-FILE
+
+            MOVE PAR-NUM TO REGISTROS-PROCESADOS-LOTE.
+
+      ******************************************************************
+      * MODO DE CONCILIACION: RECORRE LOS DOS FICHEROS DE EXTRACCION EN
+      * PARALELO, EMPAREJANDO POR CLAVE, Y APLICA LA MISMA COMPARACION
+      * CARACTER A CARACTER DE COMPARAR-FRASES A CADA PAREJA DE
+      * REGISTROS CON CLAVE COMUN. AMBOS FICHEROS DEBEN VENIR
+      * ORDENADOS ASCENDENTEMENTE POR CLAVE.
+      ******************************************************************
+       CONCILIAR-FICHEROS.
+
+            OPEN INPUT EXTRACT2-FILE
+            IF RECON2-FILE-STATUS NOT = '00'
+                DISPLAY 'NO SE PUDO ABRIR EL SEGUNDO FICHERO'
+                CLOSE EXTRACT1-FILE
+                MOVE 'N' TO RUN-OK-SW
+                PERFORM GRABAR-REGISTRO-EJECUCION
+                STOP RUN
+            END-IF
+            OPEN OUTPUT RECON-REPORT-FILE
+            IF RECONOUT-FILE-STATUS NOT = '00'
+                DISPLAY 'NO SE PUDO ABRIR EL INFORME DE CONCILIACION'
+                CLOSE EXTRACT1-FILE
+                CLOSE EXTRACT2-FILE
+                MOVE 'N' TO RUN-OK-SW
+                PERFORM GRABAR-REGISTRO-EJECUCION
+                STOP RUN
+            END-IF
+
+            PERFORM LEER-EXTRACTO-1
+            PERFORM LEER-EXTRACTO-2
+            PERFORM EMPAREJAR-CLAVES
+                UNTIL EXTRACTO-1-EOF AND EXTRACTO-2-EOF
+
+            CLOSE EXTRACT1-FILE
+            CLOSE EXTRACT2-FILE
+            CLOSE RECON-REPORT-FILE
+
+            MOVE CLAVES-PROCESADAS TO REGISTROS-PROCESADOS-LOTE.
+
+      ******************************************************************
+      * LEE EL SIGUIENTE REGISTRO DE CADA FICHERO DE EXTRACCION. AL
+      * LLEGAR AL FINAL, LA CLAVE SE FUERZA A HIGH-VALUES PARA QUE EL
+      * EMPAREJAMIENTO POR CLAVE TRATE EL FICHERO AGOTADO COMO SIEMPRE
+      * "POR DELANTE" DEL OTRO, SIN NECESITAR UNA COMPROBACION APARTE.
+      ******************************************************************
+       LEER-EXTRACTO-1.
+
+            READ EXTRACT1-FILE
+                AT END
+                    SET EXTRACTO-1-EOF TO TRUE
+                    MOVE HIGH-VALUES TO RECON-CLAVE-1
+            END-READ.
+
+       LEER-EXTRACTO-2.
+
+            READ EXTRACT2-FILE
+                AT END
+                    SET EXTRACTO-2-EOF TO TRUE
+                    MOVE HIGH-VALUES TO RECON-CLAVE-2
+            END-READ.
+
+      ******************************************************************
+      * COMPARA LAS CLAVES ACTUALES DE AMBOS FICHEROS Y AVANZA EL
+      * FICHERO QUE CORRESPONDA, AL ESTILO CLASICO DE UN MATCH/MERGE.
+      ******************************************************************
+       EMPAREJAR-CLAVES.
+
+            ADD 1 TO CLAVES-PROCESADAS
+            EVALUATE TRUE
+                WHEN RECON-CLAVE-1 < RECON-CLAVE-2
+                    PERFORM REGISTRAR-FALTA-EN-2
+                    PERFORM LEER-EXTRACTO-1
+                WHEN RECON-CLAVE-2 < RECON-CLAVE-1
+                    PERFORM REGISTRAR-FALTA-EN-1
+                    PERFORM LEER-EXTRACTO-2
+                WHEN OTHER
+                    PERFORM COMPARAR-REGISTROS
+                    PERFORM LEER-EXTRACTO-1
+                    PERFORM LEER-EXTRACTO-2
+            END-EVALUATE.
+
+      ******************************************************************
+      * COMPARA CARACTER A CARACTER LOS CAMPOS DE DATOS DE LOS DOS
+      * REGISTROS CON LA MISMA CLAVE Y GRABA EL DETALLE Y EL RESUMEN
+      * DE DIFERENCIAS, IGUAL QUE PROCESAR-PAR HACE PARA UNA PAREJA
+      * DE FRASES.
+      ******************************************************************
+       COMPARAR-REGISTROS.
+
+            MOVE 1 TO INDICE-TABLA
+
+            PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 490
+                IF RECON-DATOS-1(INDICE:1) NOT =
+                   RECON-DATOS-2(INDICE:1)
+                    MOVE RECON-DATOS-1(INDICE:1)
+                        TO REPETIDAS(INDICE-TABLA)
+                    MOVE INDICE TO POSICION-DIF(INDICE-TABLA)
+                    ADD 1 TO INDICE-TABLA
+                END-IF
+            END-PERFORM
+
+            COMPUTE NUM-DIFERENCIAS = INDICE-TABLA - 1
+            COMPUTE PORCENTAJE-PARECIDO ROUNDED =
+                ((490 - NUM-DIFERENCIAS) / 490)
+                * 100
+
+            MOVE 1 TO INDICE-TABLA
+            PERFORM ESCRIBIR-POSICION-DIF-RECON
+                UNTIL INDICE-TABLA > NUM-DIFERENCIAS
+
+            MOVE SPACES TO RECON-DIFF-RECORD
+            MOVE 'R' TO RECON-DIFF-TIPO
+            MOVE RECON-CLAVE-1 TO RECON-DIFF-CLAVE
+            MOVE NUM-DIFERENCIAS TO RECON-DIFF-CONTADOR
+            MOVE PORCENTAJE-PARECIDO TO RECON-DIFF-PORCENTAJE
+            WRITE RECON-DIFF-RECORD
+
+            MOVE RECON-CLAVE-1 TO RESULTADO-CLAVE-TEXTO
+            PERFORM GRABAR-RESULTADO.
+
+      ******************************************************************
+      * GRABA UN REGISTRO DE DETALLE PARA UNA POSICION DEL CAMPO DE
+      * DATOS QUE DIFIERE ENTRE LOS DOS REGISTROS DE LA CLAVE ACTUAL.
+      ******************************************************************
+       ESCRIBIR-POSICION-DIF-RECON.
+
+            MOVE SPACES TO RECON-DIFF-RECORD
+            MOVE 'P' TO RECON-DIFF-TIPO
+            MOVE RECON-CLAVE-1 TO RECON-DIFF-CLAVE
+            MOVE POSICION-DIF(INDICE-TABLA) TO RECON-DIFF-POS
+            MOVE REPETIDAS(INDICE-TABLA) TO RECON-DIFF-CAR-1
+            MOVE RECON-DATOS-2(POSICION-DIF(INDICE-TABLA):1)
+                TO RECON-DIFF-CAR-2
+            WRITE RECON-DIFF-RECORD
+            ADD 1 TO INDICE-TABLA.
+
+      ******************************************************************
+      * GRABA UN REGISTRO INDICANDO QUE LA CLAVE ACTUAL DEL SEGUNDO
+      * FICHERO NO TIENE PAREJA EN EL PRIMERO.
+      ******************************************************************
+       REGISTRAR-FALTA-EN-1.
+
+            MOVE SPACES TO RECON-DIFF-RECORD
+            MOVE 'F' TO RECON-DIFF-TIPO
+            MOVE RECON-CLAVE-2 TO RECON-DIFF-CLAVE
+            MOVE '1' TO RECON-DIFF-LADO
+            WRITE RECON-DIFF-RECORD.
+
+      ******************************************************************
+      * GRABA UN REGISTRO INDICANDO QUE LA CLAVE ACTUAL DEL PRIMER
+      * FICHERO NO TIENE PAREJA EN EL SEGUNDO.
+      ******************************************************************
+       REGISTRAR-FALTA-EN-2.
+
+            MOVE SPACES TO RECON-DIFF-RECORD
+            MOVE 'F' TO RECON-DIFF-TIPO
+            MOVE RECON-CLAVE-1 TO RECON-DIFF-CLAVE
+            MOVE '2' TO RECON-DIFF-LADO
+            WRITE RECON-DIFF-RECORD.
+
+      ******************************************************************
+      * LEE UNA PAREJA DE FRASES DEL FICHERO DE TRANSACCIONES.
+      ******************************************************************
+       LEER-PAR.
+
+            READ TRANSACTION-FILE
+                AT END
+                    MOVE 'Y' TO FRASE-EOF-SW
+                NOT AT END
+                    MOVE FRASE-REC-1 TO FRASE1
+                    MOVE FRASE-REC-2 TO FRASE2
+                    MOVE FRASE-REC-MODO TO MODO-COMPARACION
+                    MOVE FRASE-REC-LONG TO LONGITUD-FRASE
+                    IF LONGITUD-FRASE = 0
+                        MOVE 140 TO LONGITUD-FRASE
+                    END-IF
+                    IF LONGITUD-FRASE > 500
+                        MOVE 500 TO LONGITUD-FRASE
+                    END-IF
+                    ADD 1 TO PAR-NUM
+            END-READ.
+
+      ******************************************************************
+      * COMPARA LA PAREJA DE FRASES ACTUAL Y MUESTRA LAS DIFERENCIAS.
+      ******************************************************************
+       PROCESAR-PAR.
+
+            DISPLAY 'PAREJA ' PAR-NUM
+            MOVE 1 TO INDICE-TABLA
+            MOVE FRASE1 TO FRASE1-CMP
+            MOVE FRASE2 TO FRASE2-CMP
+            IF MODO-INSENSIBLE
+                PERFORM NORMALIZAR-FRASES
+            END-IF
 
       *---------------------------------------------------------------
       *     SE COMPRUEBA LETRA A LETRA SI SON IGUALES.
@@ -39,23 +586,86 @@
             PERFORM VARYING INDICE
             FROM 1 BY 1
 
-            UNTIL INDICE = 140
+            UNTIL INDICE > LONGITUD-FRASE
 
-                IF FRASE1(INDICE:1) NOT = FRASE2(INDICE:1) THEN
+                IF FRASE1-CMP(INDICE:1) NOT = FRASE2-CMP(INDICE:1) THEN
                     MOVE FRASE1(INDICE:1) TO REPETIDAS(INDICE-TABLA)
+                    MOVE INDICE TO POSICION-DIF(INDICE-TABLA)
                     ADD 1 TO INDICE-TABLA
                 END-IF
 
             END-PERFORM
 
+            COMPUTE NUM-DIFERENCIAS = INDICE-TABLA - 1
+            COMPUTE PORCENTAJE-PARECIDO ROUNDED =
+                ((LONGITUD-FRASE - NUM-DIFERENCIAS) / LONGITUD-FRASE)
+                * 100
+
       *-----------------------------------------------------------------
-      *     AL FINAL, SE IMPRIMEN LOS VALORES DE LA TABLA
+      *     AL FINAL, SE IMPRIMEN LOS VALORES DE LA TABLA. EL NUMERO DE
+      *     DIFERENCIAS YA CONTADO MARCA EL FINAL, EN VEZ DE UN VALOR
+      *     CENTINELA QUE PODRIA COINCIDIR CON UN CARACTER REAL.
             MOVE 1 TO INDICE-TABLA
 
-            PERFORM UNTIL REPETIDAS(INDICE-TABLA) = '*'
+            PERFORM UNTIL INDICE-TABLA > NUM-DIFERENCIAS
                 DISPLAY REPETIDAS(INDICE-TABLA)
                 ADD 1 TO INDICE-TABLA
             END-PERFORM
 
-            STOP RUN.
+            PERFORM ESCRIBIR-INFORME
+
+            PERFORM LEER-PAR.
+
+      ******************************************************************
+      * GRABA EN EL INFORME DE DIFERENCIAS UN REGISTRO POR POSICION QUE
+      * DIFIERE, SEGUIDO DE UN REGISTRO DE RESUMEN CON EL TOTAL DE
+      * DIFERENCIAS Y EL PORCENTAJE DE PARECIDO DE LA PAREJA.
+      ******************************************************************
+       ESCRIBIR-INFORME.
+
+            MOVE 1 TO INDICE-TABLA
+            PERFORM ESCRIBIR-POSICION-DIF
+                UNTIL INDICE-TABLA > NUM-DIFERENCIAS
+
+            MOVE SPACES TO DIFF-RECORD
+            MOVE 'R' TO DIFF-TIPO
+            MOVE PAR-NUM TO DIFF-PAREJA
+            MOVE NUM-DIFERENCIAS TO DIFF-CONTADOR
+            MOVE PORCENTAJE-PARECIDO TO DIFF-PORCENTAJE
+            WRITE DIFF-RECORD
+
+            MOVE PAR-NUM TO RESULTADO-CLAVE-TEXTO
+            PERFORM GRABAR-RESULTADO.
+
+      ******************************************************************
+      * GRABA UN REGISTRO DE DETALLE PARA UNA POSICION QUE DIFIERE.
+      ******************************************************************
+       ESCRIBIR-POSICION-DIF.
+
+            MOVE SPACES TO DIFF-RECORD
+            MOVE 'P' TO DIFF-TIPO
+            MOVE PAR-NUM TO DIFF-PAREJA
+            MOVE POSICION-DIF(INDICE-TABLA) TO DIFF-POSICION
+            MOVE REPETIDAS(INDICE-TABLA) TO DIFF-CARACTER-1
+            MOVE FRASE2(POSICION-DIF(INDICE-TABLA):1) TO DIFF-CARACTER-2
+            WRITE DIFF-RECORD
+            ADD 1 TO INDICE-TABLA.
+
+      ******************************************************************
+      * PLIEGA MAYUSCULAS/MINUSCULAS Y ACENTOS DE FRASE1-CMP/FRASE2-CMP
+      * PARA QUE EL MODO INSENSIBLE NO MARQUE COMO DIFERENCIA REAL UN
+      * SIMPLE CAMBIO DE CAJA O DE ACENTUACION.
+      ******************************************************************
+       NORMALIZAR-FRASES.
+
+            INSPECT FRASE1-CMP CONVERTING
+                "abcdefghijklmnopqrstuvwxyz" TO
+                "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            INSPECT FRASE2-CMP CONVERTING
+                "abcdefghijklmnopqrstuvwxyz" TO
+                "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            INSPECT FRASE1-CMP CONVERTING ACENTOS-ORIGEN
+                TO ACENTOS-DESTINO
+            INSPECT FRASE2-CMP CONVERTING ACENTOS-ORIGEN
+                TO ACENTOS-DESTINO.
        END PROGRAM RETO29.

@@ -5,17 +5,51 @@
        environment division.
        configuration section.
        input-output section.
+       file-control.
+           select optional run-log-file assign to "RUNLOGFILE"
+               organization is line sequential
+               file status is runlog-file-status.
 
        data division.
 
        file section.
+       fd  run-log-file
+           record contains 37 characters.
+           copy RUNLOG.
 
        working-storage section.
 
        77 mensaje picture x(32) value '!Hola Mundo!'.
+       77 runlog-file-status picture x(2).
+       77 runlog-inicio-sw picture 9(8).
 
        procedure division.
 
-           display mensaje.
-
-           stop run.
\ No newline at end of file
+           perform anotar-inicio-ejecucion
+
+           display mensaje
+
+           perform grabar-registro-ejecucion.
+
+           stop run.
+
+      *    anota la hora de inicio de esta ejecucion para el registro
+      *    de ejecucion comun a los cinco programas del lote.
+       anotar-inicio-ejecucion.
+           accept runlog-inicio-sw from time.
+
+      *    añade una linea a runlogfile con el nombre del programa y
+      *    la hora de inicio y de fin de esta ejecucion.
+       grabar-registro-ejecucion.
+           open extend run-log-file
+           if runlog-file-status not = "00"
+               and runlog-file-status not = "05"
+               display "no se pudo grabar el registro de ejecucion"
+           else
+               move "helloworld" to runlog-programa
+               move runlog-inicio-sw to runlog-inicio
+               accept runlog-fin from time
+               set runlog-ok to true
+               write runlog-record
+               close run-log-file
+           end-if.

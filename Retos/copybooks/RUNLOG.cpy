@@ -0,0 +1,16 @@
+      ******************************************************************
+      * RUNLOG.CPY
+      * REGISTRO DE EJECUCION COMUN A LOS CINCO PROGRAMAS DEL LOTE
+      * (HELLOWORLD, YOUR-PROGRAM-NAME, EJEMPLOCOBOL, RETO6 Y RETO29),
+      * PARA QUE OPERACION TENGA UN UNICO FORMATO QUE CONSULTAR SIN
+      * IMPORTAR QUE PROGRAMA SE HAYA EJECUTADO. CADA PROGRAMA AÑADE
+      * UNA LINEA A RUNLOGFILE AL TERMINAR, CON SU HORA DE INICIO Y DE
+      * FIN Y EL ESTADO FINAL DE LA EJECUCION.
+      ******************************************************************
+       01 RUNLOG-RECORD.
+           05 RUNLOG-PROGRAMA   PIC X(20).
+           05 RUNLOG-INICIO     PIC 9(8).
+           05 RUNLOG-FIN        PIC 9(8).
+           05 RUNLOG-ESTADO     PIC X(1).
+               88 RUNLOG-OK         VALUE 'O'.
+               88 RUNLOG-ERROR      VALUE 'E'.

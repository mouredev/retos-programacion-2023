@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CHKPTREC.CPY
+      * PUNTO DE REINICIO DE RETO6. GUARDA CUANTAS PARTIDAS DE GAMESIN
+      * SE HAN LEIDO Y ADJUDICADO YA, PARA QUE UN REARRANQUE DESPUES DE
+      * UN ABEND NO TENGA QUE VOLVER A CONTAR DESDE EL PRINCIPIO DEL
+      * LOTE. UN VALOR DE CERO INDICA QUE NO HAY LOTE A MEDIAS. TAMBIEN
+      * GUARDA LOS CONTADORES DE ADJUDICADAS Y RECHAZADAS DEL PANEL DE
+      * CIERRE, PARA QUE EL RESUMEN SIGA CUADRANDO CON LEIDAS TRAS UN
+      * REARRANQUE.
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+           05 CHKPT-PARTIDAS-PROCESADAS  PIC 9(7).
+           05 CHKPT-PARTIDAS-ACEPTADAS   PIC 9(7).
+           05 CHKPT-PARTIDAS-RECHAZADAS  PIC 9(5).

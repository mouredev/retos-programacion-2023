@@ -0,0 +1,10 @@
+      ******************************************************************
+      * STANDREC.CPY
+      * CLASIFICACION DE TEMPORADA DE RETO6. ACUMULA VICTORIAS,
+      * DERROTAS Y EMPATES DE CADA GRUPO DE PARTIDAS A LO LARGO DE
+      * SUCESIVAS EJECUCIONES DEL PROGRAMA.
+      ******************************************************************
+       01 STANDINGS-RECORD.
+           05 STAND-WINS-P1       PIC 9(7).
+           05 STAND-WINS-P2       PIC 9(7).
+           05 STAND-TIES          PIC 9(7).

@@ -0,0 +1,23 @@
+      ******************************************************************
+      * DIFFREC.CPY
+      * INFORME DE DIFERENCIAS DE RETO29. UN FICHERO CON DOS TIPOS DE
+      * REGISTRO POR PAREJA DE FRASES: UNO POR CADA POSICION QUE
+      * DIFIERE (DIFF-TIPO = 'P') Y UNO DE RESUMEN AL FINAL DE LA
+      * PAREJA CON EL TOTAL DE DIFERENCIAS Y EL PORCENTAJE DE PARECIDO
+      * (DIFF-TIPO = 'R'), PARA QUE UN REVISOR DE CALIDAD PUEDA VER DE
+      * UN VISTAZO QUE PAREJAS SON CASI IDENTICAS Y CUALES NO.
+      ******************************************************************
+       01 DIFF-RECORD.
+           05 DIFF-TIPO          PIC X(1).
+               88 DIFF-TIPO-POSICION      VALUE 'P'.
+               88 DIFF-TIPO-RESUMEN       VALUE 'R'.
+           05 DIFF-PAREJA        PIC 9(5).
+           05 DIFF-DETALLE.
+               10 DIFF-POSICION      PIC 9(3).
+               10 DIFF-CARACTER-1    PIC X(1).
+               10 DIFF-CARACTER-2    PIC X(1).
+               10 FILLER             PIC X(14).
+           05 DIFF-RESUMEN REDEFINES DIFF-DETALLE.
+               10 DIFF-CONTADOR      PIC 9(3).
+               10 DIFF-PORCENTAJE    PIC 9(3)V9(2).
+               10 FILLER             PIC X(11).

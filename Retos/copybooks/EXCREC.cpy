@@ -0,0 +1,10 @@
+      ******************************************************************
+      * EXCREC.CPY
+      * LAYOUT DEL FICHERO DE EXCEPCIONES DE RETO6. RECOGE LAS PARTIDAS
+      * CON CODIGOS DE SIMBOLO QUE NO EXISTEN EN LA TABLA DE REGLAS,
+      * PARA QUE EL LOTE SIGA PROCESANDO EL RESTO DE PARTIDAS.
+      ******************************************************************
+       01 EXCEPTION-RECORD.
+           05 EXC-GRUPO          PIC 9(3).
+           05 EXC-GAME           PIC X(2).
+           05 EXC-MENSAJE        PIC X(30).

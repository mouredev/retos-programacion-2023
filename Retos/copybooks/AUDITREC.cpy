@@ -0,0 +1,11 @@
+      ******************************************************************
+      * AUDITREC.CPY
+      * PISTA DE AUDITORIA DE RETO6. UNA LINEA POR CADA PARTIDA
+      * ADJUDICADA EN CHECK-GAME, PARA PODER JUSTIFICAR UN FALLO ANTE
+      * UNA RECLAMACION DE UN JUGADOR.
+      ******************************************************************
+       01 AUDIT-RECORD.
+           05 AUD-GRUPO          PIC 9(3).
+           05 AUD-GAME           PIC X(2).
+           05 AUD-RESULT         PIC 9(1).
+           05 AUD-TIMESTAMP      PIC 9(8).

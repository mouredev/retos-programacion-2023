@@ -0,0 +1,14 @@
+      ******************************************************************
+      * PSTATREC.CPY
+      * ESTADISTICAS DE JUGADOR DE RETO6, ACUMULADAS ENTRE EJECUCIONES.
+      * UN REGISTRO POR JUGADOR QUE HA DISPUTADO ALGUNA PARTIDA. SE LEE
+      * POR COMPLETO AL EMPEZAR EL LOTE Y SE REGRABA POR COMPLETO TRAS
+      * CADA GRUPO ADJUDICADO, IGUAL QUE CHKPTREC, PARA QUE UN LOTE QUE
+      * MUERE A MITAD DE CAMINO PUEDA REARRANCAR SIN PERDER LOS TOTALES
+      * YA ACUMULADOS.
+      ******************************************************************
+       01 PSTAT-RECORD.
+           05 PSTAT-PLAYER-ID    PIC X(4).
+           05 PSTAT-WINS         PIC 9(7).
+           05 PSTAT-LOSSES       PIC 9(7).
+           05 PSTAT-TIES         PIC 9(7).

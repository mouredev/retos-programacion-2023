@@ -0,0 +1,10 @@
+      ******************************************************************
+      * RECEXT1.CPY
+      * LAYOUT DEL PRIMER FICHERO DE EXTRACCION PARA EL MODO DE
+      * CONCILIACION DE FICHEROS DE RETO29. CADA REGISTRO TIENE UNA
+      * CLAVE Y UN CAMPO DE DATOS QUE SE COMPARA CONTRA EL REGISTRO DE
+      * IGUAL CLAVE DEL SEGUNDO FICHERO DE EXTRACCION.
+      ******************************************************************
+       01 RECON-RECORD-1.
+           05 RECON-CLAVE-1      PIC X(10).
+           05 RECON-DATOS-1      PIC X(490).

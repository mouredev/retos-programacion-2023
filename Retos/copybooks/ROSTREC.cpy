@@ -0,0 +1,10 @@
+      ******************************************************************
+      * ROSTREC.CPY
+      * PLANTILLA DE JUGADORES DE RETO6. ASOCIA CADA IDENTIFICADOR DE
+      * JUGADOR USADO EN GAMESIN (GR-PLAYER-P1/GR-PLAYER-P2) CON SU
+      * NOMBRE, PARA QUE LOS RESULTADOS SE PUEDAN MOSTRAR CON NOMBRES
+      * REALES EN VEZ DE "PLAYER 1"/"PLAYER 2".
+      ******************************************************************
+       01 ROSTER-RECORD.
+           05 ROST-PLAYER-ID     PIC X(4).
+           05 ROST-PLAYER-NAME   PIC X(20).

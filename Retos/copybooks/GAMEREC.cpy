@@ -0,0 +1,15 @@
+      ******************************************************************
+      * GAMEREC.CPY
+      * LAYOUT DEL FICHERO DE ENTRADA DE PARTIDAS PARA RETO6.
+      * UN REGISTRO POR PARTIDA. GR-GRUPO AGRUPA LAS PARTIDAS QUE
+      * FORMABAN ANTES UN UNICO BLOQUE MOVE/PERFORM CHECK-GAME. LOS DOS
+      * JUGADORES DE UN GRUPO SON SIEMPRE LOS MISMOS EN TODAS SUS
+      * PARTIDAS; SUS IDENTIFICADORES DEBEN EXISTIR EN EL FICHERO DE
+      * PLANTILLA (VER ROSTREC.CPY).
+      ******************************************************************
+       01 GAME-RECORD.
+           05 GR-GRUPO          PIC 9(3).
+           05 GR-SIMBOLO-P1     PIC X(1).
+           05 GR-SIMBOLO-P2     PIC X(1).
+           05 GR-PLAYER-P1      PIC X(4).
+           05 GR-PLAYER-P2      PIC X(4).

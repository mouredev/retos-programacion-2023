@@ -0,0 +1,30 @@
+      ******************************************************************
+      * RECONDIF.CPY
+      * INFORME DE CONCILIACION DE FICHEROS DE RETO29. TRES TIPOS DE
+      * REGISTRO POR CLAVE PROCESADA:
+      *   'P' - UNA POSICION DEL CAMPO DE DATOS QUE DIFIERE ENTRE LOS
+      *         DOS FICHEROS PARA ESA CLAVE.
+      *   'R' - RESUMEN DE LA CLAVE, CON EL TOTAL DE DIFERENCIAS Y EL
+      *         PORCENTAJE DE PARECIDO ENTRE LOS DOS REGISTROS.
+      *   'F' - LA CLAVE SOLO EXISTE EN UNO DE LOS DOS FICHEROS.
+      ******************************************************************
+       01 RECON-DIFF-RECORD.
+           05 RECON-DIFF-TIPO        PIC X(1).
+               88 RECON-DIFF-POSICION     VALUE 'P'.
+               88 RECON-DIFF-RESUMEN      VALUE 'R'.
+               88 RECON-DIFF-FALTA        VALUE 'F'.
+           05 RECON-DIFF-CLAVE       PIC X(10).
+           05 RECON-DIFF-DETALLE.
+               10 RECON-DIFF-POS         PIC 9(3).
+               10 RECON-DIFF-CAR-1       PIC X(1).
+               10 RECON-DIFF-CAR-2       PIC X(1).
+               10 FILLER                 PIC X(5).
+           05 RECON-DIFF-RESUMEN-D REDEFINES RECON-DIFF-DETALLE.
+               10 RECON-DIFF-CONTADOR    PIC 9(3).
+               10 RECON-DIFF-PORCENTAJE  PIC 9(3)V9(2).
+               10 FILLER                 PIC X(2).
+           05 RECON-DIFF-FALTA-D REDEFINES RECON-DIFF-DETALLE.
+               10 RECON-DIFF-LADO        PIC X(1).
+                   88 RECON-FALTA-EN-1       VALUE '1'.
+                   88 RECON-FALTA-EN-2       VALUE '2'.
+               10 FILLER                 PIC X(9).

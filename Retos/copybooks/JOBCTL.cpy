@@ -0,0 +1,21 @@
+      ******************************************************************
+      * JOBCTL.CPY
+      * FICHERO DE CONTROL DEL LOTE NOCTURNO QUE ENCADENA RETO6 Y
+      * RETO29. LO ESCRIBEN LOS DOS PROGRAMAS: CADA UNO ACTUALIZA SOLO
+      * SUS PROPIOS CAMPOS Y RESPETA LOS DEL OTRO, PARA QUE EL TRABAJO
+      * QUE ENVUELVE AL LOTE (JCL O SCRIPT) PUEDA COMPROBAR EN UN SOLO
+      * SITIO QUE LAS DOS EJECUCIONES DE LA NOCHE TERMINARON BIEN, SIN
+      * TENER QUE VIGILAR DOS CONSOLAS POR SEPARADO.
+      * JOBCTL-START-TIME LO GRABA EL PRIMER PROGRAMA DEL LOTE QUE SE
+      * ENCUENTRA EL FICHERO AUSENTE; EL SEGUNDO PROGRAMA LO RESPETA TAL
+      * CUAL. EL SCRIPT QUE LANZA EL LOTE NOCTURNO DEBE BORRAR ESTE
+      * FICHERO ANTES DE EMPEZAR, IGUAL QUE YA HACE CON CHKPTFILE.
+      ******************************************************************
+       01 JOB-CONTROL-RECORD.
+           05 JOBCTL-START-TIME       PIC 9(8).
+           05 JOBCTL-RETO6-PROCESADAS PIC 9(7).
+           05 JOBCTL-RETO6-COMPLETO   PIC X(1).
+               88 JOBCTL-RETO6-OK             VALUE 'Y'.
+           05 JOBCTL-RETO29-PROCESADAS PIC 9(7).
+           05 JOBCTL-RETO29-COMPLETO   PIC X(1).
+               88 JOBCTL-RETO29-OK            VALUE 'Y'.

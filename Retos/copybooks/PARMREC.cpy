@@ -0,0 +1,12 @@
+      ******************************************************************
+      * PARMREC.CPY
+      * PARAMETROS DE CONTROL DEL LOTE DE RETO6, LEIDOS UNA VEZ AL
+      * ARRANCAR EL PROGRAMA. SI EL FICHERO NO EXISTE, EL LOTE SIGUE
+      * CON LOS VALORES POR DEFECTO YA ESTABLECIDOS EN WORKING-STORAGE.
+      * PARM-MAX-PARTIDAS-GRUPO ACOTA CUANTAS PARTIDAS PUEDE TENER UN
+      * GRUPO (VER WS-GAMES-AUX/WS-MAX-PARTIDAS-GRUPO); ASI OPERACION
+      * PUEDE AJUSTAR EL TAMANO DE GRUPO DE UNA NOCHE DE JUEGO SIN
+      * NECESIDAD DE RECOMPILAR EL PROGRAMA.
+      ******************************************************************
+       01 PARM-RECORD.
+           05 PARM-MAX-PARTIDAS-GRUPO PIC 9(3).

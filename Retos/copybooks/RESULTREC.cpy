@@ -0,0 +1,22 @@
+      ******************************************************************
+      * RESULTREC.CPY
+      * LAYOUT COMUN DE RESULTADOS, COMPARTIDO POR RETO6 Y RETO29, PARA
+      * QUE UN PROGRAMA DE INFORMES PUEDA LEER LA SALIDA DE CUALQUIERA
+      * DE LOS DOS SIN CONOCER SU FORMATO INTERNO.
+      * RESULT-TIPO INDICA LA NATURALEZA DEL RESULTADO:
+      *   'G' - GANADOR CLARO (RETO6).
+      *   'T' - EMPATE (RETO6).
+      *   'D' - SE ENCONTRARON DIFERENCIAS (RETO29).
+      *   'O' - SIN DIFERENCIAS, COMPARACION CONFORME (RETO29).
+      ******************************************************************
+       01 RESULT-RECORD.
+           05 RESULT-RUN-ID          PIC 9(8).
+           05 RESULT-PROGRAMA        PIC X(8).
+           05 RESULT-TIMESTAMP       PIC 9(8).
+           05 RESULT-CLAVE           PIC X(10).
+           05 RESULT-TIPO            PIC X(1).
+               88 RESULT-GANADOR         VALUE 'G'.
+               88 RESULT-EMPATE          VALUE 'T'.
+               88 RESULT-DIFERENCIAS     VALUE 'D'.
+               88 RESULT-CONFORME        VALUE 'O'.
+           05 RESULT-DETALLE         PIC X(30).

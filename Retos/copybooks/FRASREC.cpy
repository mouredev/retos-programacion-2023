@@ -0,0 +1,19 @@
+      ******************************************************************
+      * FRASREC.CPY
+      * LAYOUT DEL FICHERO DE TRANSACCIONES DE RETO29. UN REGISTRO POR
+      * PAREJA DE FRASES A COMPARAR, PARA QUE EL PROGRAMA PUEDA PROCESAR
+      * UN LOTE COMPLETO SIN NECESIDAD DE ACCEPT INTERACTIVO.
+      * FRASE-REC-MODO CONTROLA SI LA COMPARACION DISTINGUE MAYUSCULAS
+      * Y ACENTOS ('S', POR DEFECTO) O LAS IGNORA ('I').
+      * FRASE-REC-LONG INDICA CUANTOS CARACTERES DE FRASE-REC-1/2 SON
+      * SIGNIFICATIVOS PARA ESA PAREJA (1-500); EL RESTO DEL CAMPO ES
+      * RELLENO Y NO SE COMPARA, PARA PODER TRATAR FRASES MAS CORTAS QUE
+      * EL TAMANO DEL CAMPO SIN COMPARACIONES SIN SENTIDO. EL TAMANO DEL
+      * CAMPO EN SI SE HA AMPLIADO DE 140 A 500 PARA ADMITIR TAMBIEN
+      * FRASES MAS LARGAS QUE EL LIMITE ANTERIOR.
+      ******************************************************************
+       01 FRASE-RECORD.
+           05 FRASE-REC-1        PIC X(500).
+           05 FRASE-REC-2        PIC X(500).
+           05 FRASE-REC-MODO     PIC X(1).
+           05 FRASE-REC-LONG     PIC 9(3).

@@ -0,0 +1,10 @@
+      ******************************************************************
+      * RECEXT2.CPY
+      * LAYOUT DEL SEGUNDO FICHERO DE EXTRACCION PARA EL MODO DE
+      * CONCILIACION DE FICHEROS DE RETO29. MISMO FORMATO QUE RECEXT1,
+      * EN UN COPYBOOK APARTE PORQUE CADA FD NECESITA SUS PROPIOS
+      * NOMBRES DE CAMPO DENTRO DE LA FILE SECTION.
+      ******************************************************************
+       01 RECON-RECORD-2.
+           05 RECON-CLAVE-2      PIC X(10).
+           05 RECON-DATOS-2      PIC X(490).

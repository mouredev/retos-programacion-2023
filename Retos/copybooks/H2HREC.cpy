@@ -0,0 +1,15 @@
+      ******************************************************************
+      * H2HREC.CPY
+      * HISTORIAL DE ENFRENTAMIENTOS DIRECTOS DE RETO6, ACUMULADO ENTRE
+      * EJECUCIONES. UN REGISTRO POR CADA PAREJA DE JUGADORES QUE SE HA
+      * ENFRENTADO ALGUNA VEZ, CON LA PAREJA ALMACENADA EN ORDEN
+      * CANONICO (VER FIND-HEAD-TO-HEAD-ENTRY) PARA QUE UN REENCUENTRO
+      * CON LOS DOS JUGADORES INTERCAMBIADOS ACUMULE EN LA MISMA
+      * ENTRADA EN LUGAR DE CREAR UNA SEGUNDA.
+      ******************************************************************
+       01 H2H-RECORD.
+           05 H2H-PLAYER1   PIC X(4).
+           05 H2H-PLAYER2   PIC X(4).
+           05 H2H-WINS-P1   PIC 9(5).
+           05 H2H-WINS-P2   PIC 9(5).
+           05 H2H-TIES      PIC 9(5).

@@ -0,0 +1,9 @@
+      ******************************************************************
+      * RULEREC.CPY
+      * LAYOUT DEL FICHERO DE REGLAS (SIMBOLO-SIMBOLO / GANADOR) QUE
+      * ALIMENTA LA TABLA WS-GAMES DE RETO6. PERMITE AMPLIAR EL JUEGO
+      * A NUEVOS SIMBOLOS SIN RECOMPILAR EL PROGRAMA.
+      ******************************************************************
+       01 RULE-RECORD.
+           05 RULE-GAME          PIC X(2).
+           05 RULE-RESULT        PIC 9(1).

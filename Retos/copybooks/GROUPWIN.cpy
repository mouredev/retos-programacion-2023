@@ -0,0 +1,11 @@
+      ******************************************************************
+      * GROUPWIN.CPY
+      * GANADOR DE CADA GRUPO YA ADJUDICADO, ACUMULADO ENTRE EJECUCIONES
+      * PARA QUE UN LOTE EN MODO ELIMINATORIA (VER RESOLVE-BRACKET-
+      * PLAYERS) PUEDA REARRANCAR A MEDIAS SIN PERDER LOS GANADORES DE
+      * LAS RONDAS YA ADJUDICADAS ANTES DEL CHECKPOINT. UN UNICO
+      * REGISTRO CON LA TABLA COMPLETA, IGUAL QUE STANDREC, PORQUE
+      * WS-GROUP-WINNERS NO ES UNA TABLA OCCURS DEPENDING ON.
+      ******************************************************************
+       01 GROUPWIN-RECORD.
+           05 GROUPWIN-WINNER PIC X(4) OCCURS 999 TIMES.

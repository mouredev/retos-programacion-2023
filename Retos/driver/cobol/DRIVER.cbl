@@ -0,0 +1,76 @@
+      ******************************************************************
+      * Author:    Equipo de mantenimiento
+      * Date:      09/08/2026
+      * Purpose:   Menu de arranque para RETO6, RETO29 y los programas
+      *            de entrenamiento (YOUR-PROGRAM-NAME, EjemploCOBOL,
+      *            helloworld), agrupados por funcion, para que un
+      *            operador nuevo no necesite conocer de memoria el
+      *            nombre de cada modulo compilado.
+      * Tectonics: cobc
+      *
+      * Nota de instalacion: DRIVER invoca cada programa como un
+      * ejecutable propio (via CALL "SYSTEM"), no mediante CALL COBOL,
+      * porque los cinco terminan con STOP RUN en vez de GOBACK y por
+      * tanto no estan preparados para devolver el control a quien los
+      * invoca dentro de la misma unidad de ejecucion. Se asume que el
+      * ejecutable de cada programa esta en el PATH con el nombre de su
+      * PROGRAM-ID en minusculas (reto6, reto29, yourprogramname,
+      * ejemplocobol, helloworld); WS-COMANDO-BASE se ajusta si la
+      * convencion de nombres de esta instalacion es otra.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCION          PIC 9(1) VALUE 0.
+       01 WS-SALIR-SW        PIC X(1) VALUE 'N'.
+          88 WS-SALIR            VALUE 'Y'.
+       01 WS-COMANDO         PIC X(40) VALUE SPACES.
+       01 WS-PROGRAMAS.
+          05 WS-PROG-NOMBRE OCCURS 5 TIMES PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 'reto6'           TO WS-PROG-NOMBRE(1)
+           MOVE 'reto29'          TO WS-PROG-NOMBRE(2)
+           MOVE 'yourprogramname' TO WS-PROG-NOMBRE(3)
+           MOVE 'ejemplocobol'    TO WS-PROG-NOMBRE(4)
+           MOVE 'helloworld'      TO WS-PROG-NOMBRE(5)
+           PERFORM DISPLAY-MENU UNTIL WS-SALIR
+           STOP RUN.
+
+      *    MUESTRA EL MENU, LEE LA OPCION Y LANZA EL PROGRAMA ELEGIDO.
+       DISPLAY-MENU.
+           DISPLAY ' '
+           DISPLAY '======================================='
+           DISPLAY ' MENU DE PROGRAMAS COBOL'
+           DISPLAY '======================================='
+           DISPLAY ' PUNTUACION DE PARTIDAS'
+           DISPLAY '   1. RETO6  - Piedra, papel, tijera,'
+           DISPLAY '               lagarto, Spock'
+           DISPLAY ' CONTROL DE CALIDAD DE FRASES'
+           DISPLAY '   2. RETO29 - El caracter infiltrado'
+           DISPLAY ' ENTRENAMIENTO'
+           DISPLAY '   3. YOUR-PROGRAM-NAME'
+           DISPLAY '   4. EjemploCOBOL'
+           DISPLAY '   5. helloworld'
+           DISPLAY '   0. Salir'
+           DISPLAY '======================================='
+           DISPLAY 'Elija una opcion: ' WITH NO ADVANCING
+           ACCEPT WS-OPCION
+           EVALUATE WS-OPCION
+               WHEN 0
+                   MOVE 'Y' TO WS-SALIR-SW
+               WHEN 1 THRU 5
+                   PERFORM LANZAR-PROGRAMA
+               WHEN OTHER
+                   DISPLAY 'OPCION NO VALIDA'
+           END-EVALUATE.
+
+      *    ARMA Y LANZA EL COMANDO DEL PROGRAMA ELEGIDO EN WS-OPCION.
+       LANZAR-PROGRAMA.
+           MOVE SPACES TO WS-COMANDO
+           MOVE WS-PROG-NOMBRE(WS-OPCION) TO WS-COMANDO
+           CALL 'SYSTEM' USING WS-COMANDO.

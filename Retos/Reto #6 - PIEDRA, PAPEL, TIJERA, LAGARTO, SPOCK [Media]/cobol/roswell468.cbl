@@ -1,75 +1,977 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RETO6.
        AUTHOR. ROSWELL468.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAMES-FILE ASSIGN TO 'GAMESIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GAMES-FILE-STATUS.
+           SELECT RULES-FILE ASSIGN TO 'RULESIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-FILE-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO 'EXCPOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-FILE-STATUS.
+           SELECT STANDINGS-FILE ASSIGN TO 'STANDOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STANDINGS-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT ROSTER-FILE ASSIGN TO 'ROSTERIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-FILE-STATUS.
+           SELECT JOB-CONTROL-FILE ASSIGN TO 'JOBCTLFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBCTL-FILE-STATUS.
+           SELECT RESULTS-FILE ASSIGN TO 'RESULTOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO 'PARMIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT PLAYER-STATS-FILE ASSIGN TO 'PSTATFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PSTAT-FILE-STATUS.
+           SELECT OPTIONAL RUN-LOG-FILE ASSIGN TO 'RUNLOGFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FILE-STATUS.
+           SELECT GROUP-WINNERS-FILE ASSIGN TO 'GROUPWINF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GROUPWIN-FILE-STATUS.
+           SELECT HEAD-TO-HEAD-FILE ASSIGN TO 'H2HFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-H2H-FILE-STATUS.
+
        DATA DIVISION.
 
+      ******************************************************************
+      * FICHERO DE ENTRADA CON LA LISTA DE PARTIDAS DEL DIA.
+      ******************************************************************
+       FILE SECTION.
+       FD  GAMES-FILE
+           RECORD CONTAINS 13 CHARACTERS.
+           COPY GAMEREC.
+
+      *    GR-GRUPO (3) + GR-SIMBOLO-P1 (1) + GR-SIMBOLO-P2 (1)
+      *    + GR-PLAYER-P1 (4) + GR-PLAYER-P2 (4) = 13
+
+      ******************************************************************
+      * FICHERO DE REGLAS DEL JUEGO (SIMBOLO CONTRA SIMBOLO).
+      ******************************************************************
+       FD  RULES-FILE
+           RECORD CONTAINS 3 CHARACTERS.
+           COPY RULEREC.
+
+      ******************************************************************
+      * FICHERO DE EXCEPCIONES: PARTIDAS RECHAZADAS POR CODIGO INVALIDO.
+      ******************************************************************
+       FD  EXCEPTIONS-FILE
+           RECORD CONTAINS 35 CHARACTERS.
+           COPY EXCREC.
+
+      ******************************************************************
+      * CLASIFICACION DE TEMPORADA, ACUMULADA ENTRE EJECUCIONES.
+      ******************************************************************
+       FD  STANDINGS-FILE
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY STANDREC.
+
+      ******************************************************************
+      * PUNTO DE REINICIO DEL LOTE DE PARTIDAS EN CURSO.
+      ******************************************************************
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 19 CHARACTERS.
+           COPY CHKPTREC.
+
+      ******************************************************************
+      * PISTA DE AUDITORIA: UNA LINEA POR CADA PARTIDA ADJUDICADA.
+      ******************************************************************
+       FD  AUDIT-FILE
+           RECORD CONTAINS 14 CHARACTERS.
+           COPY AUDITREC.
+
+      ******************************************************************
+      * PLANTILLA DE JUGADORES: ASOCIA GR-PLAYER-P1/GR-PLAYER-P2 CON UN
+      * NOMBRE PARA MOSTRAR EN LOS RESULTADOS.
+      ******************************************************************
+       FD  ROSTER-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+           COPY ROSTREC.
+
+      ******************************************************************
+      * CONTROL DEL LOTE NOCTURNO COMPARTIDO CON RETO29.
+      ******************************************************************
+       FD  JOB-CONTROL-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+           COPY JOBCTL.
+
+      ******************************************************************
+      * RESULTADOS EN EL FORMATO COMUN COMPARTIDO CON RETO29, PARA UN
+      * FUTURO PROGRAMA DE INFORMES QUE LEA LA SALIDA DE AMBOS.
+      ******************************************************************
+       FD  RESULTS-FILE
+           RECORD CONTAINS 65 CHARACTERS.
+           COPY RESULTREC.
+
+      ******************************************************************
+      * PARAMETROS DE CONTROL DEL LOTE, OPCIONALES. SI NO EXISTEN, EL
+      * LOTE SIGUE CON LOS VALORES POR DEFECTO.
+      ******************************************************************
+       FD  PARM-FILE
+           RECORD CONTAINS 3 CHARACTERS.
+           COPY PARMREC.
+
+      ******************************************************************
+      * ESTADISTICAS DE JUGADOR, ACUMULADAS ENTRE EJECUCIONES Y GRABADAS
+      * TRAS CADA GRUPO PARA PODER REARRANCAR UN LOTE A MEDIAS SIN
+      * PERDER LOS TOTALES YA ADJUDICADOS.
+      ******************************************************************
+       FD  PLAYER-STATS-FILE
+           RECORD CONTAINS 25 CHARACTERS.
+           COPY PSTATREC.
+
+      ******************************************************************
+      * REGISTRO DE EJECUCION, EN EL FORMATO COMUN A LOS CINCO
+      * PROGRAMAS DEL LOTE.
+      ******************************************************************
+       FD  RUN-LOG-FILE
+           RECORD CONTAINS 37 CHARACTERS.
+           COPY RUNLOG.
+
+      ******************************************************************
+      * GANADOR DE CADA GRUPO YA ADJUDICADO, ACUMULADO ENTRE EJECUCIONES
+      * PARA QUE UN LOTE EN MODO ELIMINATORIA PUEDA REARRANCAR A MEDIAS
+      * SIN PERDER LOS GANADORES DE LAS RONDAS ANTERIORES AL CHECKPOINT.
+      ******************************************************************
+       FD  GROUP-WINNERS-FILE
+           RECORD CONTAINS 3996 CHARACTERS.
+           COPY GROUPWIN.
+
+      ******************************************************************
+      * HISTORIAL DE ENFRENTAMIENTOS DIRECTOS, ACUMULADO ENTRE
+      * EJECUCIONES Y REGRABADO TRAS CADA GRUPO PARA QUE UN LOTE QUE
+      * REARRANCA A MEDIAS NO PIERDA LOS ENFRENTAMIENTOS YA CONTADOS.
+      ******************************************************************
+       FD  HEAD-TO-HEAD-FILE
+           RECORD CONTAINS 23 CHARACTERS.
+           COPY H2HREC.
+
       ******************************************************************
       * DEFINICION DE VARIABLES, CONSTANSTES Y TABLAS.
       ******************************************************************
        WORKING-STORAGE SECTION.
        01 VARIABLES.
-           05 WS-CURRENT-GAME  PIC X(2).
-           05 WS-I             PIC 9(3).
-           05 WS-SCORE-P1      PIC 9(3).
-           05 WS-SCORE-P2      PIC 9(3).
-
-       01 TABLES.
-           05 WS-GAMES-AUX.
-               10 WS-TBL-GAMES OCCURS 500 TIMES.
-                   15 FILLER       PIC X(2).
-                   15 WS-GAME-P1   PIC X(1).
-                   15 FILLER       PIC X(3).
-                   15 WS-GAME-P2   PIC X(1).
-                   15 FILLER       PIC X(4).
-
-           05 WS-GAME-RESULTS      PIC X(75)
-              VALUE 'RR0PP0SS0LL0VV0' &
-      -             'RS1RL1PR1PV1SP1SL1LP1LV1VS1VR1' &
-      -             'SR2LR2RP2VP2PS2LS2PL2VL2SV2RV2'.
-           05 FILLER REDEFINES WS-GAME-RESULTS.
-               10 WS-GAMES      OCCURS 25 INDEXED BY WS-J.
-                   15 WS-GAME   PIC X(2).
-                   15 WS-RESULT PIC 9(1).
+           05 WS-CURRENT-GAME       PIC X(2).
+           05 WS-I                  PIC 9(3).
+           05 WS-SCORE-P1           PIC 9(3).
+           05 WS-SCORE-P2           PIC 9(3).
+
+      ******************************************************************
+      * CONTROL DEL PROCESO POR LOTES. SE MANTIENE FUERA DE VARIABLES
+      * PORQUE ESTA NO SE REINICIALIZA EN CADA GRUPO DE PARTIDAS.
+      ******************************************************************
+       01 CONTROLES.
+           05 WS-GRUPO-ACTUAL       PIC 9(3).
+           05 WS-GAMES-FILE-STATUS  PIC X(2).
+           05 WS-EOF-GAMES          PIC X(1) VALUE 'N'.
+               88 EOF-GAMES                  VALUE 'Y'.
+           05 WS-RULES-FILE-STATUS  PIC X(2).
+           05 WS-EOF-RULES          PIC X(1) VALUE 'N'.
+               88 EOF-RULES                  VALUE 'Y'.
+           05 WS-RULES-COUNT        PIC 9(3) VALUE 0.
+           05 WS-EXCEPTIONS-FILE-STATUS PIC X(2).
+           05 WS-PARTIDAS-RECHAZADAS    PIC 9(5) VALUE 0.
+           05 WS-PARTIDAS-ACEPTADAS     PIC 9(7) VALUE 0.
+           05 WS-STANDINGS-FILE-STATUS  PIC X(2).
+           05 WS-GRUPO-COUNT            PIC 9(3) VALUE 1.
+           05 WS-MAX-PARTIDAS-GRUPO     PIC 9(3) VALUE 999.
+           05 WS-SEASON-WINS-P1         PIC 9(7) VALUE 0.
+           05 WS-SEASON-WINS-P2         PIC 9(7) VALUE 0.
+           05 WS-SEASON-TIES            PIC 9(7) VALUE 0.
+           05 WS-CHECKPOINT-FILE-STATUS PIC X(2).
+           05 WS-PARTIDAS-PROCESADAS    PIC 9(7) VALUE 0.
+           05 WS-RESTART-COUNT          PIC 9(7) VALUE 0.
+           05 WS-PARTIDAS-OMITIDAS      PIC 9(7) VALUE 0.
+           05 WS-AUDIT-FILE-STATUS      PIC X(2).
+           05 WS-ROSTER-FILE-STATUS     PIC X(2).
+           05 WS-EOF-ROSTER             PIC X(1) VALUE 'N'.
+               88 EOF-ROSTER                     VALUE 'Y'.
+           05 WS-ROSTER-COUNT           PIC 9(3) VALUE 0.
+           05 WS-RESULTS-FILE-STATUS    PIC X(2).
+           05 WS-RUN-ID                 PIC 9(8).
+           05 WS-PARM-FILE-STATUS       PIC X(2).
+           05 WS-GRUPO-PLAYER1          PIC X(4).
+           05 WS-GRUPO-PLAYER2          PIC X(4).
+           05 WS-LOOKUP-ID              PIC X(4).
+           05 WS-LOOKUP-NAME            PIC X(20).
+           05 WS-DISPLAY-NAME1          PIC X(20).
+           05 WS-DISPLAY-NAME2          PIC X(20).
+           05 WS-H2H-COUNT              PIC 9(3) VALUE 0.
+           05 WS-REF-GRUPO              PIC 9(3).
+           05 WS-BRACKET-MODE           PIC X(1) VALUE 'N'.
+               88 BRACKET-MODE                   VALUE 'Y'.
+           05 WS-JOBCTL-FILE-STATUS     PIC X(2).
+           05 WS-PSTAT-FILE-STATUS      PIC X(2).
+           05 WS-EOF-PSTAT              PIC X(1) VALUE 'N'.
+               88 EOF-PSTAT                      VALUE 'Y'.
+           05 WS-PSTAT-COUNT            PIC 9(3) VALUE 0.
+           05 WS-RUNLOG-FILE-STATUS     PIC X(2).
+           05 WS-RUNLOG-INICIO          PIC 9(8).
+           05 WS-RUN-OK                 PIC X(1) VALUE 'Y'.
+               88 WS-RUN-WAS-OK                  VALUE 'Y'.
+           05 WS-GROUPWIN-FILE-STATUS   PIC X(2).
+           05 WS-H2H-FILE-STATUS        PIC X(2).
+           05 WS-EOF-H2H                PIC X(1) VALUE 'N'.
+               88 EOF-H2H                        VALUE 'Y'.
+           05 WS-H2H-KEY1               PIC X(4).
+           05 WS-H2H-KEY2               PIC X(4).
+           05 WS-H2H-SWAP               PIC X(1) VALUE 'N'.
+               88 WS-H2H-SWAPPED                 VALUE 'Y'.
+
+      ******************************************************************
+      * PARTIDAS DE UN GRUPO. YA NO HAY UN TOPE FIJO DE 500: LA TABLA
+      * CRECE SEGUN WS-GRUPO-COUNT, EL NUMERO DE PARTIDAS REALMENTE
+      * LEIDAS PARA EL GRUPO. VER TAMBIEN WS-MAX-PARTIDAS-GRUPO.
+      ******************************************************************
+       01 WS-GAMES-AUX.
+           05 WS-TBL-GAMES OCCURS 1 TO 999 TIMES
+                   DEPENDING ON WS-GRUPO-COUNT.
+               10 WS-GAME-P1   PIC X(1).
+               10 WS-GAME-P2   PIC X(1).
+
+      ******************************************************************
+      * TABLA DE RESULTADOS DEL JUEGO, CARGADA DESDE RULESIN. EL NUMERO
+      * DE ENTRADAS YA NO ESTA LIMITADO A LOS 25 CRUCES DE PIEDRA,
+      * PAPEL, TIJERA, LAGARTO Y SPOCK: CRECE CON EL FICHERO DE REGLAS.
+      ******************************************************************
+       01 WS-GAMES-TBL.
+           05 WS-GAMES OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-RULES-COUNT
+                   ASCENDING KEY IS WS-GAME
+                   INDEXED BY WS-J.
+               10 WS-GAME   PIC X(2).
+               10 WS-RESULT PIC 9(1).
+
+      ******************************************************************
+      * PLANTILLA DE JUGADORES, CARGADA DESDE ROSTERIN. OPCIONAL: SI EL
+      * FICHERO NO EXISTE SE MUESTRAN LOS IDENTIFICADORES TAL CUAL.
+      ******************************************************************
+       01 WS-ROSTER-TBL.
+           05 WS-ROSTER OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-ROSTER-COUNT
+                   INDEXED BY WS-R.
+               10 WS-ROSTER-ID     PIC X(4).
+               10 WS-ROSTER-NAME   PIC X(20).
+
+      ******************************************************************
+      * HISTORIAL DE ENFRENTAMIENTOS DIRECTOS ENTRE CADA PAREJA DE
+      * JUGADORES, ACUMULADO A LO LARGO DE TODOS LOS GRUPOS DEL LOTE.
+      ******************************************************************
+       01 WS-H2H-TBL.
+           05 WS-H2H OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-H2H-COUNT
+                   INDEXED BY WS-K.
+               10 WS-H2H-PLAYER1   PIC X(4).
+               10 WS-H2H-PLAYER2   PIC X(4).
+               10 WS-H2H-WINS-P1   PIC 9(5).
+               10 WS-H2H-WINS-P2   PIC 9(5).
+               10 WS-H2H-TIES      PIC 9(5).
+
+      ******************************************************************
+      * ESTADISTICAS ACUMULADAS DE CADA JUGADOR QUE HA DISPUTADO ALGUNA
+      * PARTIDA, LEIDAS DE PLAYER-STATS-FILE AL ARRANCAR Y REGRABADAS
+      * TRAS CADA GRUPO ADJUDICADO (VER SAVE-PLAYER-STATS).
+      ******************************************************************
+       01 WS-PSTAT-TBL.
+           05 WS-PSTAT OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-PSTAT-COUNT
+                   INDEXED BY WS-P.
+               10 WS-PSTAT-ID       PIC X(4).
+               10 WS-PSTAT-WINS     PIC 9(7).
+               10 WS-PSTAT-LOSSES   PIC 9(7).
+               10 WS-PSTAT-TIES     PIC 9(7).
+
+      ******************************************************************
+      * GANADOR DE CADA GRUPO YA ADJUDICADO, INDEXADO DIRECTAMENTE POR
+      * EL NUMERO DE GRUPO (GR-GRUPO). LA USA EL MODO ELIMINATORIA PARA
+      * QUE UNA RONDA POSTERIOR PUEDA REFERIRSE AL GANADOR DE UNA RONDA
+      * ANTERIOR EN VEZ DE A UN IDENTIFICADOR DE JUGADOR FIJO.
+      ******************************************************************
+       01 WS-GROUP-WINNERS.
+           05 WS-GROUP-WINNER PIC X(4) OCCURS 999 TIMES.
 
       ******************************************************************
       * PROGRAMA PRINCIPAL.
       ******************************************************************
        PROCEDURE DIVISION.
 
-           INITIALIZE VARIABLES WS-GAMES-AUX
-           MOVE '("P","R"), ("S","S"), ("R","S")' TO WS-GAMES-AUX
-           PERFORM CHECK-GAME
+           PERFORM WRITE-RUN-LOG-START
+           PERFORM LOAD-PARAMETERS
+           PERFORM LOAD-RULES
+           PERFORM LOAD-ROSTER
+           PERFORM LOAD-STANDINGS
+           PERFORM LOAD-PLAYER-STATS
+           PERFORM LOAD-GROUP-WINNERS
+           PERFORM LOAD-HEAD-TO-HEAD
+           PERFORM LOAD-CHECKPOINT
+           PERFORM LOAD-JOB-CONTROL
+           PERFORM OPEN-FILES
+           PERFORM SKIP-CHECKPOINT-RECORDS
+           PERFORM READ-GAME-RECORD
+           PERFORM PROCESS-GAME-GROUPS UNTIL EOF-GAMES
+           PERFORM CLOSE-FILES
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM SAVE-JOB-CONTROL
+           PERFORM DISPLAY-HEAD-TO-HEAD
+           PERFORM DISPLAY-CHAMPION
+           PERFORM DISPLAY-DASHBOARD
+           PERFORM END-PROGRAM.
 
-           INITIALIZE VARIABLES WS-GAMES-AUX
-           MOVE '("R","S"), ("S","R"), ("P","S")' TO WS-GAMES-AUX
-           PERFORM CHECK-GAME
+      ******************************************************************
+      * CARGA LA CLASIFICACION DE TEMPORADA ACUMULADA HASTA HOY. SI EL
+      * FICHERO NO EXISTE TODAVIA (PRIMERA EJECUCION), SE PARTE DE CERO.
+      ******************************************************************
+       LOAD-STANDINGS.
 
-           INITIALIZE VARIABLES WS-GAMES-AUX
-           MOVE '("R","S"), ("S","P"), ("L","S"), ("P","S"), ' &
-      -     '("P","R"), ("V","V"), ("P","S"), ("L","L")' TO WS-GAMES-AUX
-           PERFORM CHECK-GAME
+           OPEN INPUT STANDINGS-FILE
+           IF WS-STANDINGS-FILE-STATUS = '00'
+               READ STANDINGS-FILE
+                   NOT AT END
+                       MOVE STAND-WINS-P1 TO WS-SEASON-WINS-P1
+                       MOVE STAND-WINS-P2 TO WS-SEASON-WINS-P2
+                       MOVE STAND-TIES    TO WS-SEASON-TIES
+               END-READ
+               CLOSE STANDINGS-FILE
+           END-IF.
 
-           INITIALIZE VARIABLES WS-GAMES-AUX
-           MOVE '("L","L")' TO WS-GAMES-AUX
-           PERFORM CHECK-GAME
+      ******************************************************************
+      * GRABA LA CLASIFICACION DE TEMPORADA ACTUALIZADA PARA LA
+      * PROXIMA EJECUCION DEL PROGRAMA.
+      ******************************************************************
+       SAVE-STANDINGS.
+
+           OPEN OUTPUT STANDINGS-FILE
+           IF WS-STANDINGS-FILE-STATUS NOT = '00'
+               DISPLAY 'NO SE PUDO GRABAR LA CLASIFICACION DE TEMPORADA'
+           ELSE
+               MOVE WS-SEASON-WINS-P1 TO STAND-WINS-P1
+               MOVE WS-SEASON-WINS-P2 TO STAND-WINS-P2
+               MOVE WS-SEASON-TIES    TO STAND-TIES
+               WRITE STANDINGS-RECORD
+               CLOSE STANDINGS-FILE
+           END-IF.
+
+      ******************************************************************
+      * CARGA LAS ESTADISTICAS DE JUGADOR ACUMULADAS HASTA HOY. SI EL
+      * FICHERO NO EXISTE TODAVIA (PRIMERA EJECUCION), LA TABLA EMPIEZA
+      * VACIA Y CADA JUGADOR SE DA DE ALTA LA PRIMERA VEZ QUE JUEGA.
+      ******************************************************************
+       LOAD-PLAYER-STATS.
+
+           OPEN INPUT PLAYER-STATS-FILE
+           IF WS-PSTAT-FILE-STATUS = '00'
+               PERFORM READ-PLAYER-STAT-RECORD
+               PERFORM BUILD-PLAYER-STAT-ENTRY UNTIL EOF-PSTAT
+               CLOSE PLAYER-STATS-FILE
+           END-IF.
+
+      ******************************************************************
+      * LEE UN REGISTRO DEL FICHERO DE ESTADISTICAS DE JUGADOR.
+      ******************************************************************
+       READ-PLAYER-STAT-RECORD.
+
+           READ PLAYER-STATS-FILE
+               AT END MOVE 'Y' TO WS-EOF-PSTAT
+           END-READ.
+
+      ******************************************************************
+      * AÑADE UN JUGADOR A LA TABLA WS-PSTAT CON SUS TOTALES YA
+      * ACUMULADOS EN EJECUCIONES ANTERIORES.
+      ******************************************************************
+       BUILD-PLAYER-STAT-ENTRY.
+
+           IF WS-PSTAT-COUNT = 200
+               DISPLAY 'AVISO: SE ALCANZO EL MAXIMO DE JUGADORES CON '
+                   'ESTADISTICAS, SE TRUNCA'
+           ELSE
+               ADD 1 TO WS-PSTAT-COUNT
+               MOVE PSTAT-PLAYER-ID TO WS-PSTAT-ID(WS-PSTAT-COUNT)
+               MOVE PSTAT-WINS      TO WS-PSTAT-WINS(WS-PSTAT-COUNT)
+               MOVE PSTAT-LOSSES    TO WS-PSTAT-LOSSES(WS-PSTAT-COUNT)
+               MOVE PSTAT-TIES      TO WS-PSTAT-TIES(WS-PSTAT-COUNT)
+           END-IF
+           PERFORM READ-PLAYER-STAT-RECORD.
+
+      ******************************************************************
+      * LOCALIZA A WS-LOOKUP-ID EN LA TABLA DE ESTADISTICAS DE JUGADOR,
+      * DANDOLO DE ALTA CON TOTALES A CERO SI ES LA PRIMERA VEZ QUE
+      * JUEGA. DEJA WS-P POSICIONADO SOBRE LA ENTRADA.
+      ******************************************************************
+       FIND-PLAYER-STAT-ENTRY.
+
+           SET WS-P TO 1
+           SEARCH WS-PSTAT
+               AT END PERFORM ADD-PLAYER-STAT-ENTRY
+               WHEN WS-PSTAT-ID(WS-P) = WS-LOOKUP-ID
+                   CONTINUE
+           END-SEARCH.
+
+      ******************************************************************
+      * AÑADE UN JUGADOR NUEVO A LA TABLA DE ESTADISTICAS DE JUGADOR.
+      ******************************************************************
+       ADD-PLAYER-STAT-ENTRY.
+
+           IF WS-PSTAT-COUNT = 200
+               DISPLAY 'AVISO: SE ALCANZO EL MAXIMO DE JUGADORES CON '
+                   'ESTADISTICAS, NO SE DA DE ALTA A ' WS-LOOKUP-ID
+           ELSE
+               ADD 1 TO WS-PSTAT-COUNT
+               MOVE WS-LOOKUP-ID TO WS-PSTAT-ID(WS-PSTAT-COUNT)
+               MOVE 0 TO WS-PSTAT-WINS(WS-PSTAT-COUNT)
+               MOVE 0 TO WS-PSTAT-LOSSES(WS-PSTAT-COUNT)
+               MOVE 0 TO WS-PSTAT-TIES(WS-PSTAT-COUNT)
+           END-IF
+           SET WS-P TO WS-PSTAT-COUNT.
+
+      ******************************************************************
+      * ACTUALIZA LAS ESTADISTICAS DEL JUGADOR EN WS-LOOKUP-ID CON UNA
+      * VICTORIA, DERROTA O EMPATE MAS.
+      ******************************************************************
+       UPDATE-PLAYER-STAT-WIN.
+
+           PERFORM FIND-PLAYER-STAT-ENTRY
+           ADD 1 TO WS-PSTAT-WINS(WS-P).
+
+       UPDATE-PLAYER-STAT-LOSS.
+
+           PERFORM FIND-PLAYER-STAT-ENTRY
+           ADD 1 TO WS-PSTAT-LOSSES(WS-P).
+
+       UPDATE-PLAYER-STAT-TIE.
+
+           PERFORM FIND-PLAYER-STAT-ENTRY
+           ADD 1 TO WS-PSTAT-TIES(WS-P).
+
+      ******************************************************************
+      * GRABA LA TABLA DE ESTADISTICAS DE JUGADOR ACTUALIZADA. SE LLAMA
+      * TRAS CADA GRUPO ADJUDICADO, NO SOLO AL FINAL DEL LOTE, PARA QUE
+      * UN LOTE QUE MUERE A MITAD DE CAMINO PUEDA REARRANCAR SIN PERDER
+      * LOS TOTALES YA ACUMULADOS.
+      ******************************************************************
+       SAVE-PLAYER-STATS.
+
+           OPEN OUTPUT PLAYER-STATS-FILE
+           IF WS-PSTAT-FILE-STATUS NOT = '00'
+               DISPLAY 'NO SE PUDO GRABAR LAS ESTADISTICAS DE JUGADOR'
+           ELSE
+               SET WS-P TO 1
+               PERFORM WRITE-PLAYER-STAT-RECORD
+                   UNTIL WS-P > WS-PSTAT-COUNT
+               CLOSE PLAYER-STATS-FILE
+           END-IF.
+
+      ******************************************************************
+      * GRABA UNA LINEA DE LA TABLA DE ESTADISTICAS DE JUGADOR.
+      ******************************************************************
+       WRITE-PLAYER-STAT-RECORD.
+
+           MOVE WS-PSTAT-ID(WS-P)     TO PSTAT-PLAYER-ID
+           MOVE WS-PSTAT-WINS(WS-P)   TO PSTAT-WINS
+           MOVE WS-PSTAT-LOSSES(WS-P) TO PSTAT-LOSSES
+           MOVE WS-PSTAT-TIES(WS-P)   TO PSTAT-TIES
+           WRITE PSTAT-RECORD
+           SET WS-P UP BY 1.
+
+      ******************************************************************
+      * CARGA LOS GANADORES DE GRUPO YA ADJUDICADOS EN EJECUCIONES
+      * ANTERIORES. SI EL FICHERO NO EXISTE TODAVIA (PRIMERA EJECUCION
+      * O NINGUN LOTE EN MODO ELIMINATORIA HASTA AHORA), LA TABLA
+      * QUEDA A SPACES Y SE RELLENA COMO SIEMPRE A MEDIDA QUE SE
+      * ADJUDICAN GRUPOS.
+      ******************************************************************
+       LOAD-GROUP-WINNERS.
+
+           OPEN INPUT GROUP-WINNERS-FILE
+           IF WS-GROUPWIN-FILE-STATUS = '00'
+               READ GROUP-WINNERS-FILE
+                   NOT AT END
+                       MOVE GROUPWIN-RECORD TO WS-GROUP-WINNERS
+               END-READ
+               CLOSE GROUP-WINNERS-FILE
+           END-IF.
+
+      ******************************************************************
+      * GRABA LA TABLA DE GANADORES DE GRUPO ACTUALIZADA. SE LLAMA TRAS
+      * CADA GRUPO ADJUDICADO, IGUAL QUE SAVE-PLAYER-STATS, PARA QUE UN
+      * LOTE EN MODO ELIMINATORIA QUE MUERE A MITAD DE CAMINO PUEDA
+      * REARRANCAR SIN PERDER LOS GANADORES YA RESUELTOS Y ROMPER LAS
+      * REFERENCIAS 'Wnnn' DE LAS RONDAS POSTERIORES.
+      ******************************************************************
+       SAVE-GROUP-WINNERS.
+
+           OPEN OUTPUT GROUP-WINNERS-FILE
+           IF WS-GROUPWIN-FILE-STATUS NOT = '00'
+               DISPLAY 'NO SE PUDO GRABAR LOS GANADORES DE GRUPO'
+           ELSE
+               MOVE WS-GROUP-WINNERS TO GROUPWIN-RECORD
+               WRITE GROUPWIN-RECORD
+               CLOSE GROUP-WINNERS-FILE
+           END-IF.
+
+      ******************************************************************
+      * CARGA EL HISTORIAL DE ENFRENTAMIENTOS DIRECTOS ACUMULADO EN
+      * EJECUCIONES ANTERIORES. SI EL FICHERO NO EXISTE TODAVIA
+      * (PRIMERA EJECUCION), LA TABLA EMPIEZA VACIA IGUAL QUE
+      * WS-PSTAT-TBL EN LOAD-PLAYER-STATS.
+      ******************************************************************
+       LOAD-HEAD-TO-HEAD.
+
+           OPEN INPUT HEAD-TO-HEAD-FILE
+           IF WS-H2H-FILE-STATUS = '00'
+               PERFORM READ-HEAD-TO-HEAD-RECORD
+               PERFORM BUILD-HEAD-TO-HEAD-ENTRY UNTIL EOF-H2H
+               CLOSE HEAD-TO-HEAD-FILE
+           END-IF.
+
+      ******************************************************************
+      * LEE UN REGISTRO DEL FICHERO DE ENFRENTAMIENTOS DIRECTOS.
+      ******************************************************************
+       READ-HEAD-TO-HEAD-RECORD.
+
+           READ HEAD-TO-HEAD-FILE
+               AT END MOVE 'Y' TO WS-EOF-H2H
+           END-READ.
+
+      ******************************************************************
+      * AÑADE UNA PAREJA A LA TABLA WS-H2H CON SUS TOTALES YA
+      * ACUMULADOS EN EJECUCIONES ANTERIORES. LOS REGISTROS DEL
+      * FICHERO YA ESTAN EN ORDEN CANONICO (VER FIND-HEAD-TO-HEAD-
+      * ENTRY), ASI QUE SE CARGAN TAL CUAL.
+      ******************************************************************
+       BUILD-HEAD-TO-HEAD-ENTRY.
+
+           IF WS-H2H-COUNT = 500
+               DISPLAY 'AVISO: SE ALCANZO EL MAXIMO DE ENFRENTAMIENTOS '
+                   'DIRECTOS, SE TRUNCA'
+           ELSE
+               ADD 1 TO WS-H2H-COUNT
+               MOVE H2H-PLAYER1  TO WS-H2H-PLAYER1(WS-H2H-COUNT)
+               MOVE H2H-PLAYER2  TO WS-H2H-PLAYER2(WS-H2H-COUNT)
+               MOVE H2H-WINS-P1  TO WS-H2H-WINS-P1(WS-H2H-COUNT)
+               MOVE H2H-WINS-P2  TO WS-H2H-WINS-P2(WS-H2H-COUNT)
+               MOVE H2H-TIES     TO WS-H2H-TIES(WS-H2H-COUNT)
+           END-IF
+           PERFORM READ-HEAD-TO-HEAD-RECORD.
+
+      ******************************************************************
+      * GRABA EL HISTORIAL DE ENFRENTAMIENTOS DIRECTOS ACTUALIZADO. SE
+      * LLAMA TRAS CADA GRUPO ADJUDICADO, IGUAL QUE SAVE-PLAYER-STATS,
+      * PARA QUE UN LOTE QUE MUERE A MITAD DE CAMINO PUEDA REARRANCAR
+      * SIN PERDER LOS ENFRENTAMIENTOS YA CONTABILIZADOS.
+      ******************************************************************
+       SAVE-HEAD-TO-HEAD.
+
+           OPEN OUTPUT HEAD-TO-HEAD-FILE
+           IF WS-H2H-FILE-STATUS NOT = '00'
+               DISPLAY 'NO SE PUDO GRABAR EL HISTORIAL DE '
+                   'ENFRENTAMIENTOS DIRECTOS'
+           ELSE
+               SET WS-K TO 1
+               PERFORM WRITE-HEAD-TO-HEAD-RECORD
+                   UNTIL WS-K > WS-H2H-COUNT
+               CLOSE HEAD-TO-HEAD-FILE
+           END-IF.
+
+      ******************************************************************
+      * GRABA UNA LINEA DEL HISTORIAL DE ENFRENTAMIENTOS DIRECTOS.
+      ******************************************************************
+       WRITE-HEAD-TO-HEAD-RECORD.
+
+           MOVE WS-H2H-PLAYER1(WS-K)  TO H2H-PLAYER1
+           MOVE WS-H2H-PLAYER2(WS-K)  TO H2H-PLAYER2
+           MOVE WS-H2H-WINS-P1(WS-K)  TO H2H-WINS-P1
+           MOVE WS-H2H-WINS-P2(WS-K)  TO H2H-WINS-P2
+           MOVE WS-H2H-TIES(WS-K)     TO H2H-TIES
+           WRITE H2H-RECORD
+           SET WS-K UP BY 1.
+
+      ******************************************************************
+      * CARGA EL PUNTO DE REINICIO DEL LOTE ANTERIOR, SI LO HAY. UN
+      * FICHERO DE CHECKPOINT AUSENTE O A CERO SIGNIFICA QUE NO HABIA
+      * NINGUN LOTE A MEDIAS Y SE EMPIEZA POR LA PRIMERA PARTIDA.
+      ******************************************************************
+       LOAD-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHKPT-PARTIDAS-PROCESADAS
+                           TO WS-RESTART-COUNT
+                       MOVE CHKPT-PARTIDAS-ACEPTADAS
+                           TO WS-PARTIDAS-ACEPTADAS
+                       MOVE CHKPT-PARTIDAS-RECHAZADAS
+                           TO WS-PARTIDAS-RECHAZADAS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * SI HAY UN REARRANQUE PENDIENTE, DESCARTA DE GAMESIN LAS PARTIDAS
+      * QUE YA FUERON ADJUDICADAS EN LA EJECUCION ANTERIOR, PARA QUE NO
+      * SE VUELVAN A CONTAR EN LA CLASIFICACION DE TEMPORADA.
+      ******************************************************************
+       SKIP-CHECKPOINT-RECORDS.
+
+           MOVE 0 TO WS-PARTIDAS-OMITIDAS
+           PERFORM SKIP-ONE-RECORD
+               UNTIL EOF-GAMES
+                  OR WS-PARTIDAS-OMITIDAS >= WS-RESTART-COUNT
+           MOVE WS-RESTART-COUNT TO WS-PARTIDAS-PROCESADAS.
+
+      ******************************************************************
+      * DESCARTA UNA PARTIDA YA PROCESADA EN UN LOTE ANTERIOR.
+      ******************************************************************
+       SKIP-ONE-RECORD.
+
+           PERFORM READ-GAME-RECORD
+           ADD 1 TO WS-PARTIDAS-OMITIDAS.
+
+      ******************************************************************
+      * GRABA EL PUNTO DE REINICIO TRAS ADJUDICAR UN GRUPO COMPLETO, PARA
+      * QUE UN REARRANQUE DESPUES DE UN ABEND RETOME EL LOTE JUSTO
+      * DESPUES DEL ULTIMO GRUPO YA ADJUDICADO.
+      ******************************************************************
+       SAVE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = '00'
+               DISPLAY 'NO SE PUDO GRABAR EL PUNTO DE REINICIO'
+           ELSE
+               MOVE WS-PARTIDAS-PROCESADAS TO CHKPT-PARTIDAS-PROCESADAS
+               MOVE WS-PARTIDAS-ACEPTADAS  TO CHKPT-PARTIDAS-ACEPTADAS
+               MOVE WS-PARTIDAS-RECHAZADAS TO CHKPT-PARTIDAS-RECHAZADAS
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * EL LOTE TERMINO SIN INCIDENCIAS: SE BORRA EL PUNTO DE REINICIO
+      * PARA QUE LA PROXIMA EJECUCION EMPIECE UN LOTE NUEVO DESDE CERO.
+      ******************************************************************
+       CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = '00'
+               DISPLAY 'NO SE PUDO GRABAR EL PUNTO DE REINICIO'
+           ELSE
+               MOVE 0 TO CHKPT-PARTIDAS-PROCESADAS
+               MOVE 0 TO CHKPT-PARTIDAS-ACEPTADAS
+               MOVE 0 TO CHKPT-PARTIDAS-RECHAZADAS
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * CARGA EL CONTROL DEL LOTE NOCTURNO COMPARTIDO CON RETO29. SI EL
+      * FICHERO NO EXISTE TODAVIA, RETO6 ES EL PRIMER PROGRAMA DEL LOTE
+      * Y FIJA LA HORA DE INICIO Y LOS FLAGS DE FINALIZACION A CERO.
+      ******************************************************************
+       LOAD-JOB-CONTROL.
+
+           OPEN INPUT JOB-CONTROL-FILE
+           IF WS-JOBCTL-FILE-STATUS = '00'
+               READ JOB-CONTROL-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE JOB-CONTROL-FILE
+           ELSE
+               ACCEPT JOBCTL-START-TIME FROM TIME
+               MOVE 0 TO JOBCTL-RETO6-PROCESADAS
+               MOVE 0 TO JOBCTL-RETO29-PROCESADAS
+               MOVE 'N' TO JOBCTL-RETO6-COMPLETO
+               MOVE 'N' TO JOBCTL-RETO29-COMPLETO
+           END-IF.
+
+      ******************************************************************
+      * GRABA EL CONTROL DEL LOTE NOCTURNO CON EL RESULTADO DE RETO6,
+      * DEJANDO INTACTOS LOS CAMPOS DE RETO29 LEIDOS EN LOAD-JOB-CONTROL.
+      ******************************************************************
+       SAVE-JOB-CONTROL.
+
+           MOVE WS-PARTIDAS-PROCESADAS TO JOBCTL-RETO6-PROCESADAS
+           MOVE 'Y' TO JOBCTL-RETO6-COMPLETO
+           OPEN OUTPUT JOB-CONTROL-FILE
+           IF WS-JOBCTL-FILE-STATUS NOT = '00'
+               DISPLAY 'NO SE PUDO GRABAR EL CONTROL DEL LOTE NOCTURNO'
+           ELSE
+               WRITE JOB-CONTROL-RECORD
+               CLOSE JOB-CONTROL-FILE
+           END-IF.
 
+      ******************************************************************
+      * CARGA EL TAMANO MAXIMO DE GRUPO DE PARTIDAS DESDE PARMIN, PARA
+      * QUE OPERACION PUEDA AJUSTARLO SEGUN LAS PARTIDAS DE CADA NOCHE
+      * SIN RECOMPILAR EL PROGRAMA. SI EL FICHERO NO EXISTE, SE
+      * CONSERVA EL VALOR POR DEFECTO YA FIJADO EN WS-MAX-PARTIDAS-
+      * GRUPO.
+      ******************************************************************
+       LOAD-PARAMETERS.
+
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FILE-STATUS = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       IF PARM-MAX-PARTIDAS-GRUPO > 0
+                           MOVE PARM-MAX-PARTIDAS-GRUPO
+                               TO WS-MAX-PARTIDAS-GRUPO
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+      ******************************************************************
+      * CARGA LA TABLA DE RESULTADOS DEL JUEGO DESDE RULESIN, LO QUE
+      * PERMITE AMPLIAR EL NUMERO DE SIMBOLOS SIN RECOMPILAR. LA TABLA
+      * SE ORDENA POR WS-GAME AL FINAL PARA QUE CHECK-GAME PUEDA
+      * LOCALIZAR CADA PARTIDA CON SEARCH ALL (BUSQUEDA BINARIA) EN
+      * LUGAR DE UN BARRIDO LINEAL, AUNQUE RULESIN NO VENGA ORDENADO.
+      ******************************************************************
+       LOAD-RULES.
+
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-FILE-STATUS NOT = '00'
+               DISPLAY 'NO SE PUDO ABRIR EL FICHERO DE REGLAS'
+               MOVE 'N' TO WS-RUN-OK
+               PERFORM END-PROGRAM
+           END-IF
+           PERFORM READ-RULE-RECORD
+           PERFORM BUILD-RULE-ENTRY UNTIL EOF-RULES
+           CLOSE RULES-FILE
+           IF WS-RULES-COUNT = 0
+               DISPLAY 'FICHERO DE REGLAS VACIO'
+               MOVE 'N' TO WS-RUN-OK
+               PERFORM END-PROGRAM
+           END-IF
+           SORT WS-GAMES ASCENDING KEY WS-GAME.
+
+      ******************************************************************
+      * LEE UN REGISTRO DEL FICHERO DE REGLAS.
+      ******************************************************************
+       READ-RULE-RECORD.
+
+           READ RULES-FILE
+               AT END MOVE 'Y' TO WS-EOF-RULES
+           END-READ.
+
+      ******************************************************************
+      * AÑADE UNA REGLA A LA TABLA WS-GAMES.
+      ******************************************************************
+       BUILD-RULE-ENTRY.
+
+           IF WS-RULES-COUNT = 200
+               DISPLAY 'AVISO: SE ALCANZO EL MAXIMO DE REGLAS, SE '
+                   'TRUNCA'
+           ELSE
+               ADD 1 TO WS-RULES-COUNT
+               MOVE RULE-GAME TO WS-GAME(WS-RULES-COUNT)
+               MOVE RULE-RESULT TO WS-RESULT(WS-RULES-COUNT)
+           END-IF
+           PERFORM READ-RULE-RECORD.
+
+      ******************************************************************
+      * CARGA LA PLANTILLA DE JUGADORES DESDE ROSTERIN. EL FICHERO ES
+      * OPCIONAL: SI NO SE PUEDE ABRIR, LOS RESULTADOS SE MUESTRAN CON
+      * LOS IDENTIFICADORES DE GAMESIN EN LUGAR DE UN NOMBRE.
+      ******************************************************************
+       LOAD-ROSTER.
+
+           OPEN INPUT ROSTER-FILE
+           IF WS-ROSTER-FILE-STATUS = '00'
+               PERFORM READ-ROSTER-RECORD
+               PERFORM BUILD-ROSTER-ENTRY UNTIL EOF-ROSTER
+               CLOSE ROSTER-FILE
+           END-IF.
+
+      ******************************************************************
+      * LEE UN REGISTRO DE LA PLANTILLA DE JUGADORES.
+      ******************************************************************
+       READ-ROSTER-RECORD.
+
+           READ ROSTER-FILE
+               AT END MOVE 'Y' TO WS-EOF-ROSTER
+           END-READ.
+
+      ******************************************************************
+      * AÑADE UN JUGADOR A LA TABLA WS-ROSTER.
+      ******************************************************************
+       BUILD-ROSTER-ENTRY.
+
+           IF WS-ROSTER-COUNT = 100
+               DISPLAY 'AVISO: SE ALCANZO EL MAXIMO DE JUGADORES DE '
+                   'LA PLANTILLA, SE TRUNCA'
+           ELSE
+               ADD 1 TO WS-ROSTER-COUNT
+               MOVE ROST-PLAYER-ID TO WS-ROSTER-ID(WS-ROSTER-COUNT)
+               MOVE ROST-PLAYER-NAME TO WS-ROSTER-NAME(WS-ROSTER-COUNT)
+           END-IF
+           PERFORM READ-ROSTER-RECORD.
+
+      ******************************************************************
+      * TRADUCE WS-LOOKUP-ID A WS-LOOKUP-NAME USANDO LA PLANTILLA DE
+      * JUGADORES. SI NO SE ENCUENTRA (O NO HAY PLANTILLA CARGADA), SE
+      * DEVUELVE EL PROPIO IDENTIFICADOR.
+      ******************************************************************
+       LOOKUP-PLAYER-NAME.
+
+           MOVE WS-LOOKUP-ID TO WS-LOOKUP-NAME
+           IF WS-ROSTER-COUNT > 0
+               SET WS-R TO 1
+               SEARCH WS-ROSTER
+                   AT END CONTINUE
+                   WHEN WS-ROSTER-ID(WS-R) = WS-LOOKUP-ID
+                       MOVE WS-ROSTER-NAME(WS-R) TO WS-LOOKUP-NAME
+               END-SEARCH
+           END-IF.
+
+      ******************************************************************
+      * ABRE EL FICHERO DE PARTIDAS. SI HAY UN REARRANQUE PENDIENTE
+      * (WS-RESTART-COUNT > 0), LAS EXCEPCIONES, LA PISTA DE AUDITORIA Y
+      * LOS RESULTADOS YA ESCRITOS POR LA EJECUCION ANTERIOR SE ABREN EN
+      * MODO EXTEND EN VEZ DE OUTPUT, PARA NO PERDER LO YA GRABADO POR
+      * LOS GRUPOS ADJUDICADOS ANTES DEL ABEND. RESULTOUT ES ADEMAS
+      * COMPARTIDO CON RETO29 (VER RESULTREC.CPY): SI JOBCTL-RETO29-OK
+      * INDICA QUE RETO29 YA CORRIO EN ESTE LOTE, TAMBIEN SE ABRE EN
+      * EXTEND AUNQUE ESTA SEA LA PRIMERA EJECUCION DE RETO6, PARA NO
+      * TRUNCAR LO QUE RETO29 YA ESCRIBIO.
+      ******************************************************************
+       OPEN-FILES.
+
+           OPEN INPUT GAMES-FILE
+           IF WS-GAMES-FILE-STATUS NOT = '00'
+               DISPLAY 'NO SE PUDO ABRIR EL FICHERO DE PARTIDAS'
+               MOVE 'N' TO WS-RUN-OK
+               PERFORM END-PROGRAM
+           END-IF
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND EXCEPTIONS-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF
+           IF WS-EXCEPTIONS-FILE-STATUS NOT = '00'
+               DISPLAY 'NO SE PUDO ABRIR EL FICHERO DE EXCEPCIONES'
+               MOVE 'N' TO WS-RUN-OK
+               PERFORM END-PROGRAM
+           END-IF
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'NO SE PUDO ABRIR LA PISTA DE AUDITORIA'
+               MOVE 'N' TO WS-RUN-OK
+               PERFORM END-PROGRAM
+           END-IF
+           IF WS-RESTART-COUNT > 0 OR JOBCTL-RETO29-OK
+               OPEN EXTEND RESULTS-FILE
+           ELSE
+               OPEN OUTPUT RESULTS-FILE
+           END-IF
+           IF WS-RESULTS-FILE-STATUS NOT = '00'
+               DISPLAY 'NO SE PUDO ABRIR EL FICHERO DE RESULTADOS'
+               MOVE 'N' TO WS-RUN-OK
+               PERFORM END-PROGRAM
+           END-IF
+           ACCEPT WS-RUN-ID FROM TIME.
+
+      ******************************************************************
+      * LEE UN REGISTRO DEL FICHERO DE PARTIDAS.
+      ******************************************************************
+       READ-GAME-RECORD.
+
+           READ GAMES-FILE
+               AT END MOVE 'Y' TO WS-EOF-GAMES
+           END-READ.
+
+      ******************************************************************
+      * AGRUPA LAS PARTIDAS DE UN MISMO GRUPO (ANTES UN BLOQUE MOVE)
+      * Y LANZA SU ADJUDICACION.
+      ******************************************************************
+       PROCESS-GAME-GROUPS.
+
+           MOVE GR-GRUPO TO WS-GRUPO-ACTUAL
+           MOVE GR-PLAYER-P1 TO WS-GRUPO-PLAYER1
+           MOVE GR-PLAYER-P2 TO WS-GRUPO-PLAYER2
+           PERFORM RESOLVE-BRACKET-PLAYERS
            INITIALIZE VARIABLES WS-GAMES-AUX
-           MOVE '("R","V"), ("X","L")' TO WS-GAMES-AUX
+           PERFORM BUILD-GAME-GROUP
+               UNTIL EOF-GAMES OR GR-GRUPO NOT = WS-GRUPO-ACTUAL
+                   OR WS-I = WS-MAX-PARTIDAS-GRUPO
            PERFORM CHECK-GAME
+           ADD WS-GRUPO-COUNT TO WS-PARTIDAS-PROCESADAS
+           PERFORM SAVE-CHECKPOINT
+           PERFORM SAVE-PLAYER-STATS
+           PERFORM SAVE-STANDINGS
+           PERFORM SAVE-GROUP-WINNERS
+           PERFORM SAVE-HEAD-TO-HEAD.
 
-           PERFORM END-PROGRAM.
+      ******************************************************************
+      * MODO ELIMINATORIA: SI EL IDENTIFICADOR DE UN JUGADOR DEL GRUPO
+      * EMPIEZA POR 'W' (P.EJ. 'W001'), NO ES UN JUGADOR FIJO SINO UNA
+      * REFERENCIA AL GANADOR DEL GRUPO INDICADO EN LOS 3 DIGITOS
+      * SIGUIENTES, YA RESUELTO EN WS-GROUP-WINNER. ASI SE ENCADENAN
+      * VARIAS RONDAS DE UN CUADRO ELIMINATORIO SIN REPETIR JUGADORES.
+      ******************************************************************
+       RESOLVE-BRACKET-PLAYERS.
+
+           IF WS-GRUPO-PLAYER1(1:1) = 'W'
+               MOVE WS-GRUPO-PLAYER1(2:3) TO WS-REF-GRUPO
+               MOVE WS-GROUP-WINNER(WS-REF-GRUPO) TO WS-GRUPO-PLAYER1
+               MOVE 'Y' TO WS-BRACKET-MODE
+           END-IF
+           IF WS-GRUPO-PLAYER2(1:1) = 'W'
+               MOVE WS-GRUPO-PLAYER2(2:3) TO WS-REF-GRUPO
+               MOVE WS-GROUP-WINNER(WS-REF-GRUPO) TO WS-GRUPO-PLAYER2
+               MOVE 'Y' TO WS-BRACKET-MODE
+           END-IF.
+
+      ******************************************************************
+      * AÑADE LA PARTIDA LEIDA A LA TABLA DEL GRUPO ACTUAL. SI EL GRUPO
+      * ALCANZA WS-MAX-PARTIDAS-GRUPO SE AVISA EN LUGAR DE TRUNCAR EN
+      * SILENCIO EL RESTO DE PARTIDAS DEL GRUPO.
+      ******************************************************************
+       BUILD-GAME-GROUP.
+
+           ADD 1 TO WS-I
+           MOVE WS-I TO WS-GRUPO-COUNT
+           MOVE GR-SIMBOLO-P1 TO WS-GAME-P1(WS-I)
+           MOVE GR-SIMBOLO-P2 TO WS-GAME-P2(WS-I)
+           PERFORM READ-GAME-RECORD
+           IF WS-I = WS-MAX-PARTIDAS-GRUPO
+           AND NOT EOF-GAMES AND GR-GRUPO = WS-GRUPO-ACTUAL
+               DISPLAY 'AVISO: GRUPO ' WS-GRUPO-ACTUAL
+                   ' SUPERA EL MAXIMO DE PARTIDAS, SE TRUNCA'
+           END-IF.
 
       ******************************************************************
-      * PROCESAMIENTO DE LA PARTIDA, VALIDACION Y CALCULO DE RESULTADO
+      * PROCESAMIENTO DE LA PARTIDA, VALIDACION Y CALCULO DE RESULTADO.
+      * WS-GAMES ESTA ORDENADA POR WS-GAME (VER LOAD-RULES), POR LO QUE
+      * LA BUSQUEDA SE HACE CON SEARCH ALL (BINARIA) EN VEZ DE LINEAL.
       ******************************************************************
        CHECK-GAME.
 
            PERFORM VARYING WS-I FROM 1 BY 1
-           UNTIL WS-TBL-GAMES(WS-I) = SPACES
+           UNTIL WS-I > WS-GRUPO-COUNT
                MOVE WS-GAME-P1(WS-I) TO WS-CURRENT-GAME(1:1)
                MOVE WS-GAME-P2(WS-I) TO WS-CURRENT-GAME(2:1)
-               SET WS-J TO 1
-               SEARCH WS-GAMES
+               SEARCH ALL WS-GAMES
                    AT END PERFORM ERROR-VALIDATION
                    WHEN WS-GAME(WS-J) = WS-CURRENT-GAME
                        EVALUATE WS-RESULT(WS-J)
@@ -78,34 +980,262 @@
                            WHEN 2
                                ADD 1 TO WS-SCORE-P2
                        END-EVALUATE
+                       ADD 1 TO WS-PARTIDAS-ACEPTADAS
+                       PERFORM WRITE-AUDIT-RECORD
                END-SEARCH
            END-PERFORM
            PERFORM DISPLAY-RESULT.
 
       ******************************************************************
-      * MUESTRA EL RESULTADO DE LA PARTIDA.
+      * MUESTRA EL RESULTADO DE LA PARTIDA CON LOS NOMBRES DE LOS DOS
+      * JUGADORES DEL GRUPO Y ACTUALIZA SU HISTORIAL DE ENFRENTAMIENTOS.
       ******************************************************************
        DISPLAY-RESULT.
 
+           MOVE WS-GRUPO-PLAYER1 TO WS-LOOKUP-ID
+           PERFORM LOOKUP-PLAYER-NAME
+           MOVE WS-LOOKUP-NAME TO WS-DISPLAY-NAME1
+           MOVE WS-GRUPO-PLAYER2 TO WS-LOOKUP-ID
+           PERFORM LOOKUP-PLAYER-NAME
+           MOVE WS-LOOKUP-NAME TO WS-DISPLAY-NAME2
+           PERFORM FIND-HEAD-TO-HEAD-ENTRY
+           MOVE SPACES TO WS-GROUP-WINNER(WS-GRUPO-ACTUAL)
+           EVALUATE TRUE
+               WHEN WS-SCORE-P1 = WS-SCORE-P2
+                   DISPLAY 'TIE: ' WS-DISPLAY-NAME1 ' VS '
+                       WS-DISPLAY-NAME2
+                   ADD 1 TO WS-SEASON-TIES
+                   ADD 1 TO WS-H2H-TIES(WS-K)
+                   MOVE WS-GRUPO-PLAYER1 TO WS-LOOKUP-ID
+                   PERFORM UPDATE-PLAYER-STAT-TIE
+                   MOVE WS-GRUPO-PLAYER2 TO WS-LOOKUP-ID
+                   PERFORM UPDATE-PLAYER-STAT-TIE
+               WHEN WS-SCORE-P1 > WS-SCORE-P2
+                   DISPLAY WS-DISPLAY-NAME1 ' BEATS ' WS-DISPLAY-NAME2
+                   ADD 1 TO WS-SEASON-WINS-P1
+                   IF WS-H2H-SWAPPED
+                       ADD 1 TO WS-H2H-WINS-P2(WS-K)
+                   ELSE
+                       ADD 1 TO WS-H2H-WINS-P1(WS-K)
+                   END-IF
+                   MOVE WS-GRUPO-PLAYER1
+                       TO WS-GROUP-WINNER(WS-GRUPO-ACTUAL)
+                   MOVE WS-GRUPO-PLAYER1 TO WS-LOOKUP-ID
+                   PERFORM UPDATE-PLAYER-STAT-WIN
+                   MOVE WS-GRUPO-PLAYER2 TO WS-LOOKUP-ID
+                   PERFORM UPDATE-PLAYER-STAT-LOSS
+               WHEN OTHER
+                   DISPLAY WS-DISPLAY-NAME2 ' BEATS ' WS-DISPLAY-NAME1
+                   ADD 1 TO WS-SEASON-WINS-P2
+                   IF WS-H2H-SWAPPED
+                       ADD 1 TO WS-H2H-WINS-P1(WS-K)
+                   ELSE
+                       ADD 1 TO WS-H2H-WINS-P2(WS-K)
+                   END-IF
+                   MOVE WS-GRUPO-PLAYER2
+                       TO WS-GROUP-WINNER(WS-GRUPO-ACTUAL)
+                   MOVE WS-GRUPO-PLAYER2 TO WS-LOOKUP-ID
+                   PERFORM UPDATE-PLAYER-STAT-WIN
+                   MOVE WS-GRUPO-PLAYER1 TO WS-LOOKUP-ID
+                   PERFORM UPDATE-PLAYER-STAT-LOSS
+           END-EVALUATE
+           PERFORM WRITE-RESULT-RECORD.
+
+      ******************************************************************
+      * LOCALIZA LA PAREJA DE JUGADORES DEL GRUPO ACTUAL EN LA TABLA DE
+      * ENFRENTAMIENTOS DIRECTOS, CREANDO LA ENTRADA SI ES LA PRIMERA
+      * VEZ QUE SE ENFRENTAN. LA PAREJA SE BUSCA Y SE GRABA EN ORDEN
+      * CANONICO (EL IDENTIFICADOR MENOR EN WS-H2H-KEY1) PARA QUE UN
+      * REENCUENTRO CON P1/P2 INTERCAMBIADOS ACUMULE EN LA MISMA
+      * ENTRADA EN VEZ DE CREAR UNA SEGUNDA. WS-H2H-SWAP QUEDA A 'Y'
+      * CUANDO WS-GRUPO-PLAYER1 CAYO EN LA SEGUNDA POSICION DE LA
+      * ENTRADA, PARA QUE DISPLAY-RESULT SEPA A QUE CONTADOR ABONAR
+      * CADA VICTORIA. DEJA WS-K POSICIONADO SOBRE LA ENTRADA.
+      ******************************************************************
+       FIND-HEAD-TO-HEAD-ENTRY.
+
+           IF WS-GRUPO-PLAYER1 > WS-GRUPO-PLAYER2
+               MOVE WS-GRUPO-PLAYER2 TO WS-H2H-KEY1
+               MOVE WS-GRUPO-PLAYER1 TO WS-H2H-KEY2
+               MOVE 'Y' TO WS-H2H-SWAP
+           ELSE
+               MOVE WS-GRUPO-PLAYER1 TO WS-H2H-KEY1
+               MOVE WS-GRUPO-PLAYER2 TO WS-H2H-KEY2
+               MOVE 'N' TO WS-H2H-SWAP
+           END-IF
+           SET WS-K TO 1
+           SEARCH WS-H2H
+               AT END PERFORM ADD-HEAD-TO-HEAD-ENTRY
+               WHEN WS-H2H-PLAYER1(WS-K) = WS-H2H-KEY1
+               AND WS-H2H-PLAYER2(WS-K) = WS-H2H-KEY2
+                   CONTINUE
+           END-SEARCH.
+
+      ******************************************************************
+      * AÑADE UNA PAREJA NUEVA A LA TABLA DE ENFRENTAMIENTOS DIRECTOS,
+      * YA EN ORDEN CANONICO (VER FIND-HEAD-TO-HEAD-ENTRY).
+      ******************************************************************
+       ADD-HEAD-TO-HEAD-ENTRY.
+
+           IF WS-H2H-COUNT = 500
+               DISPLAY 'AVISO: SE ALCANZO EL MAXIMO DE ENFRENTAMIENTOS '
+                   'DIRECTOS, SE TRUNCA'
+           ELSE
+               ADD 1 TO WS-H2H-COUNT
+               MOVE WS-H2H-KEY1 TO WS-H2H-PLAYER1(WS-H2H-COUNT)
+               MOVE WS-H2H-KEY2 TO WS-H2H-PLAYER2(WS-H2H-COUNT)
+               MOVE 0 TO WS-H2H-WINS-P1(WS-H2H-COUNT)
+               MOVE 0 TO WS-H2H-WINS-P2(WS-H2H-COUNT)
+               MOVE 0 TO WS-H2H-TIES(WS-H2H-COUNT)
+           END-IF
+           SET WS-K TO WS-H2H-COUNT.
+
+      ******************************************************************
+      * AL FINAL DEL LOTE, MUESTRA EL HISTORIAL ACUMULADO DE CADA
+      * PAREJA DE JUGADORES QUE SE HA ENFRENTADO EN ALGUN GRUPO.
+      ******************************************************************
+       DISPLAY-HEAD-TO-HEAD.
+
+           IF WS-H2H-COUNT > 0
+               DISPLAY 'HISTORIAL DE ENFRENTAMIENTOS DIRECTOS'
+               SET WS-K TO 1
+               PERFORM DISPLAY-ONE-HEAD-TO-HEAD
+                   UNTIL WS-K > WS-H2H-COUNT
+           END-IF.
+
+      ******************************************************************
+      * MUESTRA UNA LINEA DEL HISTORIAL DE ENFRENTAMIENTOS DIRECTOS.
+      ******************************************************************
+       DISPLAY-ONE-HEAD-TO-HEAD.
+
+           DISPLAY WS-H2H-PLAYER1(WS-K) ' VS ' WS-H2H-PLAYER2(WS-K)
+               ': ' WS-H2H-WINS-P1(WS-K) '-' WS-H2H-WINS-P2(WS-K)
+               '-' WS-H2H-TIES(WS-K)
+           SET WS-K UP BY 1.
+
+      ******************************************************************
+      * SI EL LOTE INCLUYO ALGUNA RONDA DE UN CUADRO ELIMINATORIO, EL
+      * GANADOR DEL ULTIMO GRUPO PROCESADO ES EL CAMPEON DEL TORNEO.
+      ******************************************************************
+       DISPLAY-CHAMPION.
+
+           IF BRACKET-MODE
+               MOVE WS-GROUP-WINNER(WS-GRUPO-ACTUAL) TO WS-LOOKUP-ID
+               PERFORM LOOKUP-PLAYER-NAME
+               DISPLAY 'CAMPEON DEL TORNEO: ' WS-LOOKUP-NAME
+           END-IF.
+
+      ******************************************************************
+      * PANEL DE CIERRE DEL LOTE: CUANTAS PARTIDAS SE LEYERON, CUANTAS
+      * SE ADJUDICARON CORRECTAMENTE Y CUANTAS SE RECHAZARON POR CODIGO
+      * INVALIDO, PARA QUE EL OPERADOR VEA DE UN VISTAZO SI EL LOTE
+      * NECESITA REVISION ANTES DE DARLO POR BUENO.
+      ******************************************************************
+       DISPLAY-DASHBOARD.
+
+           DISPLAY 'RESUMEN DEL LOTE -- LEIDAS: '
+               WS-PARTIDAS-PROCESADAS
+               ' ADJUDICADAS: ' WS-PARTIDAS-ACEPTADAS
+               ' RECHAZADAS: ' WS-PARTIDAS-RECHAZADAS.
+
+      ******************************************************************
+      * REGISTRA LA PARTIDA ADJUDICADA EN LA PISTA DE AUDITORIA, CON LA
+      * HORA EXACTA EN QUE SE RESOLVIO, PARA PODER JUSTIFICAR EL FALLO
+      * SI UN JUGADOR RECLAMA EL RESULTADO MAS ADELANTE.
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+
+           MOVE WS-GRUPO-ACTUAL TO AUD-GRUPO
+           MOVE WS-CURRENT-GAME TO AUD-GAME
+           MOVE WS-RESULT(WS-J) TO AUD-RESULT
+           ACCEPT AUD-TIMESTAMP FROM TIME
+           WRITE AUDIT-RECORD.
+
+      ******************************************************************
+      * REGISTRA EL RESULTADO DEL GRUPO EN EL FORMATO COMUN COMPARTIDO
+      * CON RETO29, PARA QUE UN PROGRAMA DE INFORMES PUEDA LEER LA
+      * SALIDA DE CUALQUIERA DE LOS DOS PROGRAMAS SIN CONOCER SU
+      * FORMATO INTERNO.
+      ******************************************************************
+       WRITE-RESULT-RECORD.
+
+           MOVE WS-RUN-ID TO RESULT-RUN-ID
+           MOVE 'RETO6' TO RESULT-PROGRAMA
+           ACCEPT RESULT-TIMESTAMP FROM TIME
+           MOVE WS-GRUPO-ACTUAL TO RESULT-CLAVE
            EVALUATE TRUE
                WHEN WS-SCORE-P1 = WS-SCORE-P2
-                   DISPLAY 'TIE'
+                   SET RESULT-EMPATE TO TRUE
+                   MOVE 'EMPATE' TO RESULT-DETALLE
                WHEN WS-SCORE-P1 > WS-SCORE-P2
-                   DISPLAY 'PLAYER 1'
+                   SET RESULT-GANADOR TO TRUE
+                   MOVE 'GANA ' TO RESULT-DETALLE
+                   MOVE WS-DISPLAY-NAME1 TO RESULT-DETALLE(6:20)
                WHEN OTHER
-                   DISPLAY 'PLAYER 2'
-           END-EVALUATE.
+                   SET RESULT-GANADOR TO TRUE
+                   MOVE 'GANA ' TO RESULT-DETALLE
+                   MOVE WS-DISPLAY-NAME2 TO RESULT-DETALLE(6:20)
+           END-EVALUATE
+           WRITE RESULT-RECORD.
 
       ******************************************************************
-      * ERROR EN DATOS DE ENTRADA.
+      * ERROR EN DATOS DE ENTRADA. LA PARTIDA SE REGISTRA COMO EXCEPCION
+      * Y EL LOTE SIGUE CON EL RESTO DE PARTIDAS.
       ******************************************************************
        ERROR-VALIDATION.
 
-           DISPLAY 'DATOS DE ENTRADA INCORRECTOS'
-           PERFORM END-PROGRAM.
+           ADD 1 TO WS-PARTIDAS-RECHAZADAS
+           MOVE WS-GRUPO-ACTUAL TO EXC-GRUPO
+           MOVE WS-CURRENT-GAME TO EXC-GAME
+           MOVE 'DATOS DE ENTRADA INCORRECTOS' TO EXC-MENSAJE
+           WRITE EXCEPTION-RECORD.
+
+      ******************************************************************
+      * CIERRA LOS FICHEROS ABIERTOS POR EL PROGRAMA.
+      ******************************************************************
+       CLOSE-FILES.
+
+           CLOSE GAMES-FILE
+           CLOSE EXCEPTIONS-FILE
+           CLOSE AUDIT-FILE
+           CLOSE RESULTS-FILE.
+
+      ******************************************************************
+      * ANOTA LA HORA DE INICIO DEL PROGRAMA PARA EL REGISTRO DE
+      * EJECUCION COMUN A LOS CINCO PROGRAMAS DEL LOTE.
+      ******************************************************************
+       WRITE-RUN-LOG-START.
+
+           ACCEPT WS-RUNLOG-INICIO FROM TIME.
+
+      ******************************************************************
+      * AÑADE LA LINEA DE ESTE PROGRAMA AL REGISTRO DE EJECUCION COMUN,
+      * CON LA HORA DE INICIO ANOTADA EN WRITE-RUN-LOG-START, LA HORA
+      * ACTUAL COMO FIN Y EL ESTADO SEGUN WS-RUN-OK.
+      ******************************************************************
+       WRITE-RUN-LOG-END.
+
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-FILE-STATUS NOT = '00'
+               AND WS-RUNLOG-FILE-STATUS NOT = '05'
+               DISPLAY 'NO SE PUDO GRABAR EL REGISTRO DE EJECUCION'
+           ELSE
+               MOVE 'RETO6' TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-INICIO TO RUNLOG-INICIO
+               ACCEPT RUNLOG-FIN FROM TIME
+               IF WS-RUN-WAS-OK
+                   SET RUNLOG-OK TO TRUE
+               ELSE
+                   SET RUNLOG-ERROR TO TRUE
+               END-IF
+               WRITE RUNLOG-RECORD
+               CLOSE RUN-LOG-FILE
+           END-IF.
 
       ******************************************************************
       * FIN DEL PROGRAMA.
       ******************************************************************
        END-PROGRAM.
+
+           PERFORM WRITE-RUN-LOG-END
            STOP RUN.

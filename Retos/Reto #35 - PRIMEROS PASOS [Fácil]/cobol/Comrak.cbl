@@ -3,22 +3,51 @@
       * Date: 28/8/2023
       * Purpose: learning
       * Tectonics: cobc
+      * Modified: 09/08/2026 - WS-ARRAY ya no viene fijado por VALUE en
+      *           tiempo de compilacion: se carga leyendo ARRAYIN, un
+      *           fichero de datos de entrenamiento, para que el
+      *           ejercicio de onboarding se parezca a un programa de
+      *           lote real. Si ARRAYIN no existe se usan los mismos
+      *           cinco valores de siempre (1 a 5).
+      * Modified: 09/08/2026 - Anadido un registro de ejecucion
+      *           (RUNLOGFILE) en el formato comun a los cinco
+      *           programas del lote, con la hora de inicio y fin de
+      *           esta ejecucion.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-ARRAY-FILE ASSIGN TO "ARRAYIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARRAY-FILE-STATUS.
+           SELECT OPTIONAL WS-RUN-LOG-FILE ASSIGN TO "RUNLOGFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-ARRAY-FILE
+           RECORD CONTAINS 3 CHARACTERS.
+       01  WS-ARRAY-FILE-RECORD PIC 9(03).
+       FD  WS-RUN-LOG-FILE
+           RECORD CONTAINS 37 CHARACTERS.
+           COPY RUNLOG.
        WORKING-STORAGE SECTION.
            01  WS-VARIABLESTRING PIC XXXX VALUE "Hola".
            01  WS-VARIABLEENTERA PIC 9(4) VALUE 256.
            01  WS-ARRAY.
-               03 WS-ELEMENTO1 PIC 9(03) VALUE 1.
-               03 WS-ELEMENTO2 PIC 9(03) VALUE 2.
-               03 WS-ELEMENTO3 PIC 9(03) VALUE 3.
-               03 WS-ELEMENTO4 PIC 9(03) VALUE 4.
-               03 WS-ELEMENTO5 PIC 9(03) VALUE 5.
+               03 WS-ELEMENTO PIC 9(03) OCCURS 5 TIMES.
+           01  WS-ARRAY-FILE-STATUS PIC XX.
+           01  WS-EOF-ARRAY-FILE PIC X VALUE "N".
+               88 EOF-ARRAY-FILE VALUE "Y".
+           01  WS-I PIC 9(03).
+           01  WS-RUNLOG-FILE-STATUS PIC XX.
+           01  WS-RUNLOG-INICIO-SW PIC 9(8).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM ANOTAR-INICIO-EJECUCION
+            PERFORM CARGAR-WS-ARRAY
             DISPLAY "Hello world"
             DISPLAY "Esto imprime cosas "
             DISPLAY "ahi va la variable en string"
@@ -30,10 +59,53 @@
             END-IF
             DISPLAY 'esto es sparta, o un array'
             DISPLAY WS-ARRAY
-            PERFORM 5 TIMES
-               DISPLAY 'REPITO 5 VECES'
-            END-PERFORM.   
+            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+               DISPLAY 'ELEMENTO ' WS-I ': ' WS-ELEMENTO(WS-I)
+            END-PERFORM
+            PERFORM GRABAR-REGISTRO-EJECUCION.
             STOP RUN.
-            
+
+      *    ANOTA LA HORA DE INICIO DE ESTA EJECUCION PARA EL REGISTRO
+      *    DE EJECUCION COMUN A LOS CINCO PROGRAMAS DEL LOTE.
+       ANOTAR-INICIO-EJECUCION.
+            ACCEPT WS-RUNLOG-INICIO-SW FROM TIME.
+
+      *    AÑADE UNA LINEA A RUNLOGFILE CON EL NOMBRE DEL PROGRAMA Y
+      *    LA HORA DE INICIO Y DE FIN DE ESTA EJECUCION.
+       GRABAR-REGISTRO-EJECUCION.
+            OPEN EXTEND WS-RUN-LOG-FILE
+            IF WS-RUNLOG-FILE-STATUS NOT = "00"
+               AND WS-RUNLOG-FILE-STATUS NOT = "05"
+               DISPLAY "NO SE PUDO GRABAR EL REGISTRO DE EJECUCION"
+            ELSE
+               MOVE "YOUR-PROGRAM-NAME" TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-INICIO-SW TO RUNLOG-INICIO
+               ACCEPT RUNLOG-FIN FROM TIME
+               SET RUNLOG-OK TO TRUE
+               WRITE RUNLOG-RECORD
+               CLOSE WS-RUN-LOG-FILE
+            END-IF.
+
+      *    CARGA WS-ARRAY DESDE ARRAYIN, UN REGISTRO POR ELEMENTO. SI EL
+      *    FICHERO NO EXISTE, EL ARRAY SE RELLENA CON LOS MISMOS VALORES
+      *    1 A 5 QUE ANTES TENIA COMPILADOS.
+       CARGAR-WS-ARRAY.
+            OPEN INPUT WS-ARRAY-FILE
+            IF WS-ARRAY-FILE-STATUS = "00"
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+                       OR EOF-ARRAY-FILE
+                  READ WS-ARRAY-FILE
+                     AT END MOVE "Y" TO WS-EOF-ARRAY-FILE
+                     NOT AT END
+                        MOVE WS-ARRAY-FILE-RECORD TO WS-ELEMENTO(WS-I)
+                  END-READ
+               END-PERFORM
+               CLOSE WS-ARRAY-FILE
+            ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+                  MOVE WS-I TO WS-ELEMENTO(WS-I)
+               END-PERFORM
+            END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
 

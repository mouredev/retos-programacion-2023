@@ -1,48 +1,140 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EjemploCOBOL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Mi-Texto      PIC X(30) VALUE "¡Hola desde COBOL!".
-       01 Mi-Entero     PIC 9(3) VALUE 42.
-       01 Mi-Decimal    PIC 9(3)V9(2) VALUE 3.14.
-       01 Mi-Booleano   PIC 9(1) VALUE 1.
-       01 Mi-Array      OCCURS 5 TIMES.
-          05 Elemento   PIC 9(3).
-       01 Mi-Lista      OCCURS 3 TIMES.
-          05 Elemento   PIC X(10).
-          05 FILLER     PIC X VALUE SPACE.
-       01 Mi-Mapa.
-          05 Clave1     PIC X(10) VALUE "clave1".
-          05 Valor1     PIC X(10) VALUE "valor1".
-          05 Clave2     PIC X(10) VALUE "clave2".
-          05 Valor2     PIC X(10) VALUE "valor2".
-
-       PROCEDURE DIVISION.
-           DISPLAY "Hola, mundo!".
-           DISPLAY "Mi texto: " Mi-Texto.
-           DISPLAY "Mi entero: " Mi-Entero.
-           DISPLAY "Mi decimal: " Mi-Decimal.
-           DISPLAY "Mi booleano: " Mi-Booleano.
-           IF Mi-Entero > 50
-               DISPLAY "El número es mayor que 50".
-           ELSE IF Mi-Entero < 50
-               DISPLAY "El número es menor que 50".
-           ELSE
-               DISPLAY "El número es igual a 50".
-           END-IF.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               DISPLAY "Elemento " I ": " Elemento(I)
-           END-PERFORM.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
-               DISPLAY "Elemento " J ": " Elemento(J) " " Elemento(J + 1)
-           END-PERFORM.
-           PERFORM VARYING K FROM 1 BY 2 UNTIL K > 4
-               DISPLAY "Clave: " Clave(K) " Valor: " Valor(K)
-           END-PERFORM.
-           MOVE ZERO TO K
-           PERFORM UNTIL K >= 3
-               DISPLAY "Contador: " K
-               ADD 1 TO K
-           END-PERFORM.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EjemploCOBOL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Mi-Mapa-File ASSIGN TO "MIMAPAIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Mi-Mapa-File-Status.
+           SELECT OPTIONAL Run-Log-File ASSIGN TO "RUNLOGFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Runlog-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Mi-Mapa-File
+           RECORD CONTAINS 20 CHARACTERS.
+       01  Mi-Mapa-Record.
+           05 Mapa-Rec-Clave    PIC X(10).
+           05 Mapa-Rec-Valor    PIC X(10).
+       FD  Run-Log-File
+           RECORD CONTAINS 37 CHARACTERS.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       01 Mi-Texto      PIC X(30) VALUE "¡Hola desde COBOL!".
+       01 Mi-Entero     PIC 9(3) VALUE 42.
+       01 Mi-Decimal    PIC 9(3)V9(2) VALUE 3.14.
+       01 Mi-Booleano   PIC 9(1) VALUE 1.
+       01 Mi-Array      OCCURS 5 TIMES.
+          05 Elemento   PIC 9(3).
+       01 Mi-Lista      OCCURS 3 TIMES.
+          05 Elemento-Lista PIC X(10).
+          05 FILLER     PIC X VALUE SPACE.
+      *    MI-MAPA SE CARGA DESDE UN FICHERO DE PARAMETROS (MIMAPAIN),
+      *    PARA QUE LOS ALUMNOS PRACTIQUEN CON ALGO PARECIDO A NUESTROS
+      *    TRABAJOS REALES CONTROLADOS POR PARAMETROS. SI EL FICHERO NO
+      *    EXISTE, SE USAN LAS DOS PAREJAS DE EJEMPLO DE SIEMPRE.
+       01 Mi-Mapa.
+          05 Mi-Par OCCURS 1 TO 10 TIMES
+                  DEPENDING ON Mi-Mapa-Count.
+             10 Clave PIC X(10).
+             10 Valor PIC X(10).
+       01 Mi-Mapa-Count      PIC 9(2) VALUE 0.
+       01 Mi-Mapa-File-Status PIC X(2).
+       01 Fin-Mi-Mapa-File   PIC X(1) VALUE "N".
+          88 Fin-Mi-Mapa-Fichero VALUE "Y".
+       01 I             PIC 9(2).
+       01 J             PIC 9(2).
+       01 K             PIC 9(2).
+       01 Runlog-File-Status PIC X(2).
+       01 Runlog-Inicio-Sw   PIC 9(8).
+
+       PROCEDURE DIVISION.
+           PERFORM Anotar-Inicio-Ejecucion
+           PERFORM Cargar-Mi-Mapa
+           DISPLAY "Hola, mundo!".
+           DISPLAY "Mi texto: " Mi-Texto.
+           DISPLAY "Mi entero: " Mi-Entero.
+           DISPLAY "Mi decimal: " Mi-Decimal.
+           DISPLAY "Mi booleano: " Mi-Booleano.
+           IF Mi-Entero > 50
+               DISPLAY "El número es mayor que 50"
+           ELSE
+               IF Mi-Entero < 50
+                   DISPLAY "El número es menor que 50"
+               ELSE
+                   DISPLAY "El número es igual a 50"
+               END-IF
+           END-IF.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               DISPLAY "Elemento " I ": " Elemento(I)
+           END-PERFORM.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+               DISPLAY "Elemento " J ": " Elemento-Lista(J)
+           END-PERFORM.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > Mi-Mapa-Count
+               DISPLAY "Clave: " Clave(K) " Valor: " Valor(K)
+           END-PERFORM.
+           MOVE ZERO TO K
+           PERFORM UNTIL K >= 3
+               DISPLAY "Contador: " K
+               ADD 1 TO K
+           END-PERFORM.
+           PERFORM Grabar-Registro-Ejecucion.
+           STOP RUN.
+
+      *    ANOTA LA HORA DE INICIO DE ESTA EJECUCION PARA EL REGISTRO
+      *    DE EJECUCION COMUN A LOS CINCO PROGRAMAS DEL LOTE.
+       Anotar-Inicio-Ejecucion.
+           ACCEPT Runlog-Inicio-Sw FROM TIME.
+
+      *    AÑADE UNA LINEA A RUNLOGFILE CON EL NOMBRE DEL PROGRAMA Y LA
+      *    HORA DE INICIO Y DE FIN DE ESTA EJECUCION.
+       Grabar-Registro-Ejecucion.
+           OPEN EXTEND Run-Log-File
+           IF Runlog-File-Status NOT = "00"
+               AND Runlog-File-Status NOT = "05"
+               DISPLAY "NO SE PUDO GRABAR EL REGISTRO DE EJECUCION"
+           ELSE
+               MOVE "EjemploCOBOL" TO RUNLOG-PROGRAMA
+               MOVE Runlog-Inicio-Sw TO RUNLOG-INICIO
+               ACCEPT RUNLOG-FIN FROM TIME
+               SET RUNLOG-OK TO TRUE
+               WRITE RUNLOG-RECORD
+               CLOSE Run-Log-File
+           END-IF.
+
+      *    CARGA MI-MAPA DESDE MIMAPAIN. SI EL FICHERO NO EXISTE, SE
+      *    DEJAN LAS DOS PAREJAS CLAVE/VALOR DE EJEMPLO DE SIEMPRE PARA
+      *    QUE EL PROGRAMA SIGA FUNCIONANDO IGUAL QUE ANTES.
+       Cargar-Mi-Mapa.
+           OPEN INPUT Mi-Mapa-File
+           IF Mi-Mapa-File-Status = "00"
+               PERFORM Leer-Mi-Mapa-Record
+               PERFORM Anadir-Par-Mi-Mapa UNTIL Fin-Mi-Mapa-Fichero
+               CLOSE Mi-Mapa-File
+           ELSE
+               MOVE 2 TO Mi-Mapa-Count
+               MOVE "clave1" TO Clave(1)
+               MOVE "valor1" TO Valor(1)
+               MOVE "clave2" TO Clave(2)
+               MOVE "valor2" TO Valor(2)
+           END-IF.
+
+       Leer-Mi-Mapa-Record.
+           READ Mi-Mapa-File
+               AT END MOVE "Y" TO Fin-Mi-Mapa-File
+           END-READ.
+
+       Anadir-Par-Mi-Mapa.
+           IF Mi-Mapa-Count = 10
+               DISPLAY "AVISO: SE ALCANZO EL MAXIMO DE PAREJAS DE "
+                   "MI-MAPA, SE TRUNCA"
+           ELSE
+               ADD 1 TO Mi-Mapa-Count
+               MOVE Mapa-Rec-Clave TO Clave(Mi-Mapa-Count)
+               MOVE Mapa-Rec-Valor TO Valor(Mi-Mapa-Count)
+           END-IF
+           PERFORM Leer-Mi-Mapa-Record.
